@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Job de control nocturno que recalcula el saldo de
+      *          cada cliente a partir del detalle de FACTURA y de la
+      *          historia de ventas CLI_VENTAS/CLIVENTAS, y reporta
+      *          como excepcion cualquier cliente donde lo calculado
+      *          no coincide con el CLI_SALDO grabado -- hoy ningun
+      *          programa controla que un ABM no haya hecho derivar el
+      *          saldo del total real de facturas/ventas.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "RECONCILIACION-SALDOS".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+              COPY "./sel/factura.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+              COPY "./fd/factura.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE           PIC XX.
+       01 ST-FACTURA        PIC XX.
+       01 W-FIN-CLIENTES    PIC X VALUE "N".
+       01 W-FIN-FACTURAS    PIC X VALUE "N".
+       01 W-CLI-ID-ACTUAL   PIC 9(7).
+       01 W-MES             PIC 9(2).
+
+       01 W-SUMA-FACTURAS   PIC S9(9)V9(2) VALUE 0.
+       01 W-SUMA-VENTAS     PIC S9(9)V9(2) VALUE 0.
+
+       01 W-CANT-CLIENTES   PIC 9(7) VALUE 0.
+       01 W-CANT-EXCEPCIONES PIC 9(7) VALUE 0.
+
+       01 SALDO-ZZ          PIC ------------9,99.
+       01 FACTURAS-ZZ       PIC ------------9,99.
+       01 VENTAS-ZZ         PIC ------------9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-ARCHIVOS THRU F-ABRO-ARCHIVOS.
+            IF W-FIN-CLIENTES NOT = "S"
+               DISPLAY "RECONCILIACION DE SALDOS CONTRA FACTURA/VENTAS"
+               PERFORM RECONCILIO-CLIENTES THRU F-RECONCILIO-CLIENTES
+                   UNTIL W-FIN-CLIENTES = "S"
+               PERFORM IMPRIMO-RESUMEN THRU F-IMPRIMO-RESUMEN
+            END-IF.
+            PERFORM CIERRO-ARCHIVOS THRU F-CIERRO-ARCHIVOS.
+            STOP RUN.
+
+       ABRO-ARCHIVOS.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN-CLIENTES
+            ELSE
+               START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+                 INVALID KEY
+                   DISPLAY "No hay clientes para reconciliar"
+                   MOVE "S" TO W-FIN-CLIENTES
+               END-START
+            END-IF.
+            OPEN INPUT FACTURA.
+            IF ST-FACTURA > "07"
+               DISPLAY "Error abriendo Factura: " ST-FACTURA
+               MOVE "S" TO W-FIN-CLIENTES
+            END-IF.
+
+       F-ABRO-ARCHIVOS.
+            EXIT.
+
+       CIERRO-ARCHIVOS.
+            CLOSE CLIENTES.
+            CLOSE FACTURA.
+
+       F-CIERRO-ARCHIVOS.
+            EXIT.
+
+       RECONCILIO-CLIENTES.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-CLIENTES
+              NOT AT END
+                PERFORM RECONCILIO-UN-CLIENTE
+                    THRU F-RECONCILIO-UN-CLIENTE
+            END-READ.
+
+       F-RECONCILIO-CLIENTES.
+            EXIT.
+
+      * RECONCILIO-UN-CLIENTE: recalcula, por separado, el total de
+      * facturas del cliente (via FACT-CLI-ID) y el total de su
+      * historia de ventas (CLIVENTAS 1 a 12), y reporta como
+      * excepcion cualquier diferencia contra el CLI_SALDO grabado.
+       RECONCILIO-UN-CLIENTE.
+            ADD 1 TO W-CANT-CLIENTES.
+            PERFORM SUMO-FACTURAS-CLIENTE THRU F-SUMO-FACTURAS-CLIENTE.
+            PERFORM SUMO-VENTAS-CLIENTE THRU F-SUMO-VENTAS-CLIENTE.
+            IF W-SUMA-FACTURAS NOT = CLI_SALDO
+                  OR W-SUMA-VENTAS NOT = CLI_SALDO
+               PERFORM IMPRIMO-EXCEPCION THRU F-IMPRIMO-EXCEPCION
+            END-IF.
+
+       F-RECONCILIO-UN-CLIENTE.
+            EXIT.
+
+       SUMO-FACTURAS-CLIENTE.
+            MOVE 0 TO W-SUMA-FACTURAS.
+            MOVE CLI_ID TO W-CLI-ID-ACTUAL.
+            MOVE CLI_ID TO FACT-CLI-ID.
+            START FACTURA KEY IS NOT LESS THAN FACT-CLI-ID
+              INVALID KEY MOVE "S" TO W-FIN-FACTURAS
+              NOT INVALID KEY MOVE "N" TO W-FIN-FACTURAS
+            END-START.
+            PERFORM SUMO-UNA-FACTURA THRU F-SUMO-UNA-FACTURA
+                UNTIL W-FIN-FACTURAS = "S".
+
+       F-SUMO-FACTURAS-CLIENTE.
+            EXIT.
+
+       SUMO-UNA-FACTURA.
+            READ FACTURA NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-FACTURAS
+              NOT AT END
+                IF FACT-CLI-ID NOT = W-CLI-ID-ACTUAL
+                   MOVE "S" TO W-FIN-FACTURAS
+                ELSE
+                   ADD FACT-TOTAL TO W-SUMA-FACTURAS
+                END-IF
+            END-READ.
+
+       F-SUMO-UNA-FACTURA.
+            EXIT.
+
+       SUMO-VENTAS-CLIENTE.
+            MOVE 0 TO W-SUMA-VENTAS.
+            PERFORM SUMO-UN-MES
+                VARYING W-MES FROM 1 BY 1 UNTIL W-MES > 12.
+
+       F-SUMO-VENTAS-CLIENTE.
+            EXIT.
+
+       SUMO-UN-MES.
+            ADD CLI_TOTAL(W-MES) TO W-SUMA-VENTAS.
+
+       IMPRIMO-EXCEPCION.
+            ADD 1 TO W-CANT-EXCEPCIONES.
+            MOVE CLI_SALDO      TO SALDO-ZZ.
+            MOVE W-SUMA-FACTURAS TO FACTURAS-ZZ.
+            MOVE W-SUMA-VENTAS  TO VENTAS-ZZ.
+            DISPLAY "EXCEPCION Cliente " CLI_ID SPACE CLI_NOMBRE.
+            DISPLAY "  CLI_SALDO grabado      : " SALDO-ZZ.
+            DISPLAY "  Calculado de Factura   : " FACTURAS-ZZ.
+            DISPLAY "  Calculado de CLIVENTAS : " VENTAS-ZZ.
+
+       F-IMPRIMO-EXCEPCION.
+            EXIT.
+
+       IMPRIMO-RESUMEN.
+            DISPLAY " ".
+            DISPLAY "Clientes procesados : " W-CANT-CLIENTES.
+            DISPLAY "Excepciones halladas: " W-CANT-EXCEPCIONES.
+
+       F-IMPRIMO-RESUMEN.
+            EXIT.
+
+       END PROGRAM "RECONCILIACION-SALDOS".
