@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Clasificacion de sueldos en lote: recorre un extracto
+      *          de planilla (PLA-LEGAJO/PLA-SUELDO, uno por linea) y
+      *          produce un reporte de cantidad de personas por banda
+      *          salarial, usando las mismas bandas BAJO/JUNIOR/
+      *          SEMI-SENIOR/SENIOR/GENIAL de EVALUATE-BASICO
+      *          (ProgramacionCobol/nivel88.cbl), que solo clasificaba
+      *          un sueldo tecleado a la vez.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CLASIFICACION-SUELDOS".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PLANILLA-SUELDOS ASSIGN TO "./planillaSueldos.dat"
+             ORGANIZATION LINE SEQUENTIAL
+             STATUS ST-PLANILLA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PLANILLA-SUELDOS.
+       01 REG-PLANILLA.
+          05 PLA-LEGAJO  PIC 9(7).
+          05 PLA-SUELDO  PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 ST-PLANILLA   PIC XX.
+       01 W-FIN         PIC X VALUE "N".
+
+       01 W-SEGUN-SUELDO  PIC 9(5) VALUE ZEROS.
+          88 W-BAJO         VALUE    1 THRU   449.
+          88 W-JUNIOR       VALUE  450 THRU   750.
+          88 W-SEMI-SENIOR  VALUE  751 THRU  1500.
+          88 W-SENIOR       VALUE 1501 THRU  3000.
+          88 W-GENIAL       VALUE 3001 THRU 20000.
+
+       01 W-CONTADORES.
+          05 W-CANT-BAJO        PIC 9(7) VALUE 0.
+          05 W-CANT-JUNIOR      PIC 9(7) VALUE 0.
+          05 W-CANT-SEMI-SENIOR PIC 9(7) VALUE 0.
+          05 W-CANT-SENIOR      PIC 9(7) VALUE 0.
+          05 W-CANT-GENIAL      PIC 9(7) VALUE 0.
+          05 W-CANT-OTRO        PIC 9(7) VALUE 0.
+          05 W-CANT-TOTAL       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-PLANILLA THRU F-ABRO-PLANILLA.
+            IF W-FIN NOT = "S"
+               PERFORM CLASIFICO-PLANILLA THRU F-CLASIFICO-PLANILLA
+                   UNTIL W-FIN = "S"
+               PERFORM IMPRIMO-REPORTE THRU F-IMPRIMO-REPORTE
+            END-IF.
+            CLOSE PLANILLA-SUELDOS.
+            STOP RUN.
+
+       ABRO-PLANILLA.
+            OPEN INPUT PLANILLA-SUELDOS.
+            IF ST-PLANILLA NOT = "00"
+               DISPLAY "Error abriendo planillaSueldos.dat: "
+                       ST-PLANILLA
+               MOVE "S" TO W-FIN
+            END-IF.
+
+       F-ABRO-PLANILLA.
+            EXIT.
+
+       CLASIFICO-PLANILLA.
+            READ PLANILLA-SUELDOS
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                PERFORM CLASIFICO-UN-SUELDO THRU F-CLASIFICO-UN-SUELDO
+            END-READ.
+
+       F-CLASIFICO-PLANILLA.
+            EXIT.
+
+      * CLASIFICO-UN-SUELDO: misma logica de bandas que PROCESO en
+      * nivel88.cbl, pero acumulando un contador por banda en lugar de
+      * solo mostrar un mensaje por sueldo.
+       CLASIFICO-UN-SUELDO.
+            MOVE PLA-SUELDO TO W-SEGUN-SUELDO.
+            ADD 1 TO W-CANT-TOTAL.
+            EVALUATE TRUE
+               WHEN W-BAJO        ADD 1 TO W-CANT-BAJO
+               WHEN W-JUNIOR      ADD 1 TO W-CANT-JUNIOR
+               WHEN W-SEMI-SENIOR ADD 1 TO W-CANT-SEMI-SENIOR
+               WHEN W-SENIOR      ADD 1 TO W-CANT-SENIOR
+               WHEN W-GENIAL      ADD 1 TO W-CANT-GENIAL
+               WHEN OTHER         ADD 1 TO W-CANT-OTRO
+            END-EVALUATE.
+
+       F-CLASIFICO-UN-SUELDO.
+            EXIT.
+
+       IMPRIMO-REPORTE.
+            DISPLAY "REPORTE DE DOTACION POR BANDA SALARIAL".
+            DISPLAY "BAJO         (1-449):        " W-CANT-BAJO.
+            DISPLAY "JUNIOR       (450-750):      " W-CANT-JUNIOR.
+            DISPLAY "SEMI-SENIOR  (751-1500):     " W-CANT-SEMI-SENIOR.
+            DISPLAY "SENIOR       (1501-3000):    " W-CANT-SENIOR.
+            DISPLAY "GENIAL       (3001-20000):   " W-CANT-GENIAL.
+            IF W-CANT-OTRO > 0
+               DISPLAY "FUERA DE BANDA:              " W-CANT-OTRO
+            END-IF.
+            DISPLAY "TOTAL PROCESADOS:            " W-CANT-TOTAL.
+
+       F-IMPRIMO-REPORTE.
+            EXIT.
+
+       END PROGRAM "CLASIFICACION-SUELDOS".
