@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Job de cierre diario de ventas. Recorre las facturas
+      *          de FACT-FECHA igual a la fecha del sistema y, para
+      *          cada una, aplica la misma formula de CALCULO-VALOR-
+      *          VENTA que fuente03.cbl usa para estimar el valor de
+      *          una venta diaria -- pero a diferencia de fuente03.cbl
+      *          (un ejercicio de un solo recorrido completo de
+      *          FACTURA que nunca graba el resultado) este job suma
+      *          de verdad ese valor al CLIVENTAS del mes en curso y
+      *          reescribe CLIENTES, que es el paso que hoy falta para
+      *          que la acumulacion diaria avance mes a mes. El 31 de
+      *          diciembre, ademas, archiva los 12 totales del anio en
+      *          VENTAS-HISTORICO y deja CLI_VENTAS en cero para el
+      *          anio que empieza.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CIERRE-VENTAS-DIARIO".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+              COPY "./sel/factura.sel".
+              COPY "./sel/ventasHistorico.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+              COPY "./fd/factura.fd".
+              COPY "./fd/ventasHistorico.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE           PIC XX.
+       01 ST-FACTURA        PIC XX.
+       01 ST-HISTORICO      PIC XX.
+       01 W-FIN-FACTURAS    PIC X VALUE "N".
+       01 W-FIN-CLIENTES    PIC X VALUE "N".
+       01 W-MENSAJE-ESTADO  PIC X(40).
+       01 W-MENSAJE-LARGO   PIC X(70).
+
+       01 W-FECHA-SISTEMA   PIC 9(8).
+       01 FECHA-SISTEMA-R REDEFINES W-FECHA-SISTEMA.
+          05 FS-ANIO        PIC 9(4).
+          05 FS-MES         PIC 99.
+          05 FS-DIA         PIC 99.
+
+       01 W-VALOR-VENTA-DIA PIC S9(9)V999.
+
+       01 W-CANT-FACTURAS   PIC 9(7) VALUE 0.
+       01 W-CANT-ACTUALIZ   PIC 9(7) VALUE 0.
+       01 W-CANT-ARCHIVADOS PIC 9(7) VALUE 0.
+
+       01 W-FIN-DE-ANIO     PIC X VALUE "N".
+          88 W-ES-FIN-DE-ANIO VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM INICIALIZACION THRU F-INICIALIZACION.
+            PERFORM ABRO-ARCHIVOS THRU F-ABRO-ARCHIVOS.
+            IF W-FIN-FACTURAS NOT = "S"
+               PERFORM PROCESO-VENTAS-DEL-DIA
+                   THRU F-PROCESO-VENTAS-DEL-DIA
+                   UNTIL W-FIN-FACTURAS = "S"
+            END-IF.
+            IF W-ES-FIN-DE-ANIO
+               PERFORM CIERRE-ANUAL THRU F-CIERRE-ANUAL
+            END-IF.
+            PERFORM CIERRO-ARCHIVOS THRU F-CIERRO-ARCHIVOS.
+            DISPLAY "Checkpoint: " W-CANT-FACTURAS
+                    " factura(s) del dia, " W-CANT-ACTUALIZ
+                    " cliente(s) actualizado(s), " W-CANT-ARCHIVADOS
+                    " archivado(s) a fin de anio".
+            STOP RUN.
+
+      * INICIALIZACION: toma la fecha del sistema una sola vez, para
+      * que todo el job trabaje con el mismo "hoy" de punta a punta,
+      * y marca fin de anio cuando hoy es 31 de diciembre.
+       INICIALIZACION.
+            ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD.
+            IF FS-MES = 12 AND FS-DIA = 31
+               MOVE "S" TO W-FIN-DE-ANIO
+            END-IF.
+
+       F-INICIALIZACION.
+            EXIT.
+
+       ABRO-ARCHIVOS.
+            OPEN I-O CLIENTES.
+            IF ST-FILE > "07"
+               CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                    W-MENSAJE-ESTADO
+               STRING "ERROR ABRIENDO CLIENTES (" ST-FILE ") "
+                      W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                      W-MENSAJE-LARGO
+               DISPLAY W-MENSAJE-LARGO
+               MOVE "S" TO W-FIN-FACTURAS
+            END-IF.
+            OPEN INPUT FACTURA.
+            IF ST-FACTURA > "07"
+               CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FACTURA
+                    W-MENSAJE-ESTADO
+               STRING "ERROR ABRIENDO FACTURA (" ST-FACTURA ") "
+                      W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                      W-MENSAJE-LARGO
+               DISPLAY W-MENSAJE-LARGO
+               MOVE "S" TO W-FIN-FACTURAS
+            END-IF.
+
+       F-ABRO-ARCHIVOS.
+            EXIT.
+
+       CIERRO-ARCHIVOS.
+            CLOSE CLIENTES.
+            CLOSE FACTURA.
+
+       F-CIERRO-ARCHIVOS.
+            EXIT.
+
+       PROCESO-VENTAS-DEL-DIA.
+            READ FACTURA NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-FACTURAS
+              NOT AT END
+                IF FACT-FECHA = W-FECHA-SISTEMA
+                   ADD 1 TO W-CANT-FACTURAS
+                   PERFORM ACUMULO-VENTA-DEL-DIA
+                       THRU F-ACUMULO-VENTA-DEL-DIA
+                END-IF
+            END-READ.
+
+       F-PROCESO-VENTAS-DEL-DIA.
+            EXIT.
+
+      * ACUMULO-VENTA-DEL-DIA: misma formula de CALCULO-VALOR-VENTA
+      * que ACUMULO-VENTA usa en fuente03.cbl, pero sumando el valor
+      * obtenido al CLIVENTAS del mes en curso (FS-MES) y grabando el
+      * cliente, que es el paso que cierra el circuito dia a dia.
+       ACUMULO-VENTA-DEL-DIA.
+            MOVE FACT-CLI-ID TO CLI_ID.
+            READ CLIENTES KEY IS ID_CLIENTE
+              INVALID KEY
+                DISPLAY "Factura con cliente inexistente: "
+                        FACT-CLI-ID LINE 24 COL 1
+              NOT INVALID KEY
+                CALL "CALCULO-VALOR-VENTA" USING CLI_TOTAL(FS-MES)
+                     FACT-TOTAL W-VALOR-VENTA-DIA
+                ADD W-VALOR-VENTA-DIA TO CLI_TOTAL(FS-MES)
+                REWRITE REG-CLIENTES
+                IF ST-FILE = "00"
+                   ADD 1 TO W-CANT-ACTUALIZ
+                ELSE
+                   CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                        W-MENSAJE-ESTADO
+                   STRING "ERROR ACTUALIZANDO VENTAS (" ST-FILE ") "
+                          W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                          W-MENSAJE-LARGO
+                   DISPLAY W-MENSAJE-LARGO
+                END-IF
+            END-READ.
+
+       F-ACUMULO-VENTA-DEL-DIA.
+            EXIT.
+
+      * CIERRE-ANUAL: recorre todo CLIENTES, archiva los 12 CLIVENTAS
+      * del anio que termina en VENTAS-HISTORICO y deja CLI_VENTAS en
+      * cero para que el anio nuevo empiece desde cero.
+       CIERRE-ANUAL.
+            OPEN EXTEND VENTAS-HISTORICO.
+            MOVE LOW-VALUES TO ID_CLIENTE.
+            START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+              INVALID KEY
+                MOVE "S" TO W-FIN-CLIENTES
+              NOT INVALID KEY
+                MOVE "N" TO W-FIN-CLIENTES
+            END-START.
+            PERFORM ARCHIVO-UN-CLIENTE THRU F-ARCHIVO-UN-CLIENTE
+                UNTIL W-FIN-CLIENTES = "S".
+            CLOSE VENTAS-HISTORICO.
+
+       F-CIERRE-ANUAL.
+            EXIT.
+
+       ARCHIVO-UN-CLIENTE.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-CLIENTES
+              NOT AT END
+                MOVE CLI_ID     TO VH-CLI-ID
+                MOVE FS-ANIO    TO VH-ANIO
+                MOVE CLI_VENTAS TO VH-VENTAS
+                WRITE REG-VENTAS-HISTORICO
+                IF ST-FILE = "00"
+                   INITIALIZE CLI_VENTAS
+                   REWRITE REG-CLIENTES
+                   IF ST-FILE = "00"
+                      ADD 1 TO W-CANT-ARCHIVADOS
+                   ELSE
+                      CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                           W-MENSAJE-ESTADO
+                      STRING "ERROR ARCHIVANDO VENTAS (" ST-FILE ") "
+                             W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                             W-MENSAJE-LARGO
+                      DISPLAY W-MENSAJE-LARGO
+                   END-IF
+                ELSE
+                   CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                        W-MENSAJE-ESTADO
+                   STRING "ERROR GRABANDO HISTORICO (" ST-FILE ") "
+                          W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                          W-MENSAJE-LARGO
+                   DISPLAY W-MENSAJE-LARGO
+                END-IF
+            END-READ.
+
+       F-ARCHIVO-UN-CLIENTE.
+            EXIT.
+
+       END PROGRAM "CIERRE-VENTAS-DIARIO".
