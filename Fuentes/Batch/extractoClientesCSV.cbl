@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Extracto de CLIENTES a un archivo de texto delimitado
+      *          por comas, recorriendo el indexado de punta a punta
+      *          igual que LECTURA-CLIENTES (Pruebas/pruebas.cbl), para
+      *          que contaduria pueda abrirlo en una planilla de
+      *          calculo en el cierre de mes sin pasar por un programa
+      *          COBOL.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EXTRACTO-CLIENTES-CSV".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+           SELECT EXTRACTO-CSV ASSIGN TO "./clientes.csv"
+             ORGANIZATION LINE SEQUENTIAL
+             STATUS ST-EXTRACTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       FD EXTRACTO-CSV.
+       01 REG-EXTRACTO-CSV PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 ST-FILE         PIC XX.
+       01 ST-EXTRACTO     PIC XX.
+       01 W-FIN           PIC X VALUE "N".
+       01 W-LINEA-CSV     PIC X(200).
+
+       01 W-SALDO-EDIT    PIC -(7)9,999.
+       01 W-ID-EDIT       PIC 9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-ARCHIVOS THRU F-ABRO-ARCHIVOS.
+            IF W-FIN NOT = "S"
+               PERFORM ESCRIBO-ENCABEZADO THRU F-ESCRIBO-ENCABEZADO
+               PERFORM EXTRAIGO-CLIENTES THRU F-EXTRAIGO-CLIENTES
+                   UNTIL W-FIN = "S"
+            END-IF.
+            PERFORM CIERRO-ARCHIVOS THRU F-CIERRO-ARCHIVOS.
+            STOP RUN.
+
+       ABRO-ARCHIVOS.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN
+            END-IF.
+            OPEN OUTPUT EXTRACTO-CSV.
+            IF ST-EXTRACTO NOT = "00"
+               DISPLAY "Error abriendo clientes.csv: " ST-EXTRACTO
+               MOVE "S" TO W-FIN
+            END-IF.
+
+       F-ABRO-ARCHIVOS.
+            EXIT.
+
+       CIERRO-ARCHIVOS.
+            CLOSE CLIENTES.
+            CLOSE EXTRACTO-CSV.
+
+       F-CIERRO-ARCHIVOS.
+            EXIT.
+
+      * ESCRIBO-ENCABEZADO: primera linea del CSV con el nombre de
+      * cada columna, para que la planilla de calculo importe con
+      * encabezados en lugar de adivinar el orden de los campos.
+       ESCRIBO-ENCABEZADO.
+            MOVE "ID_CLIENTE,CLI_NOMBRE,CLI_SALDO,CLI_CATEGORIA"
+                 TO REG-EXTRACTO-CSV.
+            WRITE REG-EXTRACTO-CSV.
+
+       F-ESCRIBO-ENCABEZADO.
+            EXIT.
+
+       EXTRAIGO-CLIENTES.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                PERFORM ESCRIBO-UNA-LINEA THRU F-ESCRIBO-UNA-LINEA
+            END-READ.
+
+       F-EXTRAIGO-CLIENTES.
+            EXIT.
+
+      * ESCRIBO-UNA-LINEA: arma la linea CSV del cliente actual. El
+      * saldo se des-edita a un formato con coma decimal y sin blancos
+      * en el medio, para que quede como un solo campo separado por
+      * comas igual que los demas.
+       ESCRIBO-UNA-LINEA.
+            MOVE CLI_ID TO W-ID-EDIT.
+            MOVE CLI_SALDO TO W-SALDO-EDIT.
+            STRING W-ID-EDIT          DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   CLI_NOMBRE         DELIMITED BY "  "
+                   ","                DELIMITED BY SIZE
+                   W-SALDO-EDIT       DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   CLI_CATEGORIA      DELIMITED BY "  "
+                   INTO W-LINEA-CSV.
+            MOVE W-LINEA-CSV TO REG-EXTRACTO-CSV.
+            WRITE REG-EXTRACTO-CSV.
+
+       F-ESCRIBO-UNA-LINEA.
+            EXIT.
+
+       END PROGRAM "EXTRACTO-CLIENTES-CSV".
