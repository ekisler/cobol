@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Respaldo generacional de CLIENTES. Copia todo el
+      *          archivo indexado, registro por registro, a un
+      *          archivo secuencial con fecha en el nombre (la misma
+      *          idea de "generacion" que un backup de cinta con
+      *          fecha), para que cualquier job batch que abra
+      *          CLIENTES I-O (el lote de suspensiones, la
+      *          reconciliacion, el cierre de ventas) tenga antes una
+      *          copia de la que recuperarse si algo sale mal. El
+      *          restore es el mismo programa con el modo invertido:
+      *          lee el respaldo y reescribe CLIENTES registro por
+      *          registro.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "RESPALDO-CLIENTES".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+           SELECT OPTIONAL CLIENTES-BACKUP ASSIGN TO W-NOMBRE-BACKUP
+             ORGANIZATION LINE SEQUENTIAL
+             STATUS ST-BACKUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       FD CLIENTES-BACKUP.
+       01 REG-CLIENTES-BACKUP  PIC X(670).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE            PIC XX.
+       01 ST-BACKUP           PIC XX.
+       01 W-FIN               PIC X VALUE "N".
+
+       01 W-MODO               PIC X VALUE "B".
+          88 W-MODO-BACKUP        VALUE "B".
+          88 W-MODO-RESTORE       VALUE "R".
+
+       01 W-FECHA-SISTEMA      PIC 9(8).
+       01 W-NOMBRE-BACKUP      PIC X(40).
+
+       01 W-CANT-REGISTROS     PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM PIDO-MODO THRU F-PIDO-MODO.
+            PERFORM ARMO-NOMBRE-BACKUP THRU F-ARMO-NOMBRE-BACKUP.
+            PERFORM ABRO-ARCHIVOS THRU F-ABRO-ARCHIVOS.
+            IF W-FIN NOT = "S"
+               IF W-MODO-BACKUP
+                  PERFORM HAGO-BACKUP THRU F-HAGO-BACKUP
+                      UNTIL W-FIN = "S"
+               ELSE
+                  PERFORM HAGO-RESTORE THRU F-HAGO-RESTORE
+                      UNTIL W-FIN = "S"
+               END-IF
+            END-IF.
+            PERFORM CIERRO-ARCHIVOS THRU F-CIERRO-ARCHIVOS.
+            DISPLAY "Checkpoint: " W-CANT-REGISTROS
+                    " registro(s) procesados, archivo "
+                    W-NOMBRE-BACKUP.
+            STOP RUN.
+
+      * PIDO-MODO: B para sacar un respaldo nuevo, R para restaurar
+      * CLIENTES desde un respaldo existente (se pide el nombre del
+      * archivo de respaldo a usar en ese caso).
+       PIDO-MODO.
+            DISPLAY "Respaldo o Restore de Clientes (B/R): "
+                    WITH NO ADVANCING.
+            ACCEPT W-MODO.
+            MOVE FUNCTION UPPER-CASE(W-MODO) TO W-MODO.
+            IF NOT W-MODO-BACKUP AND NOT W-MODO-RESTORE
+               MOVE "B" TO W-MODO
+            END-IF.
+
+       F-PIDO-MODO.
+            EXIT.
+
+      * ARMO-NOMBRE-BACKUP: en modo B arma el nombre del respaldo de
+      * hoy (clientesYYYYMMDD.bak); en modo R pide el nombre del
+      * respaldo del que se va a restaurar, para no asumir que
+      * siempre se restaura el de hoy.
+       ARMO-NOMBRE-BACKUP.
+            IF W-MODO-BACKUP
+               ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD
+               STRING "./clientes" W-FECHA-SISTEMA ".bak"
+                   DELIMITED BY SIZE INTO W-NOMBRE-BACKUP
+            ELSE
+               DISPLAY "Archivo de respaldo a restaurar: "
+                       WITH NO ADVANCING
+               ACCEPT W-NOMBRE-BACKUP
+            END-IF.
+
+       F-ARMO-NOMBRE-BACKUP.
+            EXIT.
+
+       ABRO-ARCHIVOS.
+            IF W-MODO-BACKUP
+               OPEN INPUT CLIENTES
+            ELSE
+               OPEN I-O CLIENTES
+            END-IF.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN
+            ELSE
+               START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+                 INVALID KEY
+                   IF W-MODO-BACKUP
+                      DISPLAY "No hay clientes para respaldar"
+                      MOVE "S" TO W-FIN
+                   END-IF
+               END-START
+            END-IF.
+            IF W-FIN NOT = "S"
+               IF W-MODO-BACKUP
+                  OPEN OUTPUT CLIENTES-BACKUP
+               ELSE
+                  OPEN INPUT CLIENTES-BACKUP
+               END-IF
+               IF ST-BACKUP NOT = "00"
+                  DISPLAY "Error abriendo " W-NOMBRE-BACKUP
+                          ": " ST-BACKUP
+                  MOVE "S" TO W-FIN
+               END-IF
+            END-IF.
+
+       F-ABRO-ARCHIVOS.
+            EXIT.
+
+       CIERRO-ARCHIVOS.
+            CLOSE CLIENTES.
+            CLOSE CLIENTES-BACKUP.
+
+       F-CIERRO-ARCHIVOS.
+            EXIT.
+
+       HAGO-BACKUP.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                MOVE REG-CLIENTES TO REG-CLIENTES-BACKUP
+                WRITE REG-CLIENTES-BACKUP
+                ADD 1 TO W-CANT-REGISTROS
+            END-READ.
+
+       F-HAGO-BACKUP.
+            EXIT.
+
+      * HAGO-RESTORE: cada registro del respaldo se graba de nuevo
+      * en CLIENTES por clave (igual que una carga inicial), para
+      * reponer el estado previo al batch que hizo falta revertir.
+       HAGO-RESTORE.
+            READ CLIENTES-BACKUP
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                MOVE REG-CLIENTES-BACKUP TO REG-CLIENTES
+                REWRITE REG-CLIENTES
+                    INVALID KEY
+                      WRITE REG-CLIENTES
+                END-REWRITE
+                ADD 1 TO W-CANT-REGISTROS
+            END-READ.
+
+       F-HAGO-RESTORE.
+            EXIT.
+
+       END PROGRAM "RESPALDO-CLIENTES".
