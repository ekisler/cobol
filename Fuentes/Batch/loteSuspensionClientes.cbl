@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Utilitario de carga rapida de un lote de hasta
+      *          W-TAMANO-LOTE ID_CLIENTE (ver ejercicio12.cbl, el
+      *          ejercicio de las 6 entradas de 2 digitos en
+      *          Perform/) que en lugar de solo mostrar los numeros
+      *          los usa de verdad: cada Id del lote se busca en
+      *          CLIENTES y se pasa a CLI-SUSPENDIDO, para un cambio
+      *          de estado masivo (por ejemplo, antes de una
+      *          seleccion de reporte). El tamano del lote ya no
+      *          viene fijo en el programa (como el "PERFORM 5
+      *          TIMES" de performTimes.cbl, cuyo mensaje final ni
+      *          siquiera coincidia con las veces que el PERFORM se
+      *          repetia) sino que se lee de un registro de control
+      *          (loteControl.dat), para que el tamano de lote por
+      *          corrida/checkpoint se pueda ajustar sin recompilar.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "LOTE-SUSPENSION-CLIENTES".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+           SELECT OPTIONAL LOTE-CONTROL ASSIGN TO "./loteControl.dat"
+             ORGANIZATION LINE SEQUENTIAL
+             STATUS ST-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       FD LOTE-CONTROL.
+       01 REG-CONTROL-LOTE.
+          05 CTL-TAMANO-LOTE PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01 ST-FILE           PIC XX.
+       01 ST-CONTROL         PIC XX.
+       01 W-MENSAJE-ESTADO  PIC X(40).
+       01 W-MENSAJE-LARGO   PIC X(70).
+       01 W-FIN             PIC X VALUE "N".
+
+       01 W-LOTE-IDS.
+          03 W-LOTE-ID  PIC 9(7) OCCURS 6 TIMES.
+       01 W-NUM-ENTRADAS PIC 9 VALUE 0.
+       01 W-INDICE        PIC 9.
+       01 W-FECHA-SISTEMA PIC 9(8).
+
+      * W-TAMANO-LOTE: cantidad de clientes a procesar por
+      * corrida/checkpoint, tomada de loteControl.dat; 6 (el tamano
+      * original del ejercicio) si el registro de control no existe
+      * o trae un valor fuera de rango.
+       01 W-TAMANO-LOTE   PIC 9(2) VALUE 6.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM LEO-TAMANO-LOTE THRU F-LEO-TAMANO-LOTE.
+            PERFORM CARGO-LOTE-IDS THRU F-CARGO-LOTE-IDS.
+            PERFORM ABRO-CLIENTES THRU F-ABRO-CLIENTES.
+            IF W-FIN NOT = "S"
+               PERFORM PROCESO-LOTE THRU F-PROCESO-LOTE
+                   VARYING W-INDICE FROM 1 BY 1
+                       UNTIL W-INDICE > W-NUM-ENTRADAS
+               PERFORM CIERRO-CLIENTES THRU F-CIERRO-CLIENTES
+            END-IF.
+            DISPLAY "Checkpoint: lote de " W-TAMANO-LOTE
+                    " proceso " W-NUM-ENTRADAS " cliente(s)".
+            STOP RUN.
+
+      * LEO-TAMANO-LOTE: lee el parametro de tamano de lote del
+      * registro de control, igual que un PARM de JCL gobernaria un
+      * job batch; si no hay registro de control, o trae 0 o un
+      * valor mayor a la tabla W-LOTE-IDS, se conserva el default.
+       LEO-TAMANO-LOTE.
+            OPEN INPUT LOTE-CONTROL.
+            IF ST-CONTROL = "00"
+               READ LOTE-CONTROL
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF CTL-TAMANO-LOTE > 0 AND < 7
+                      MOVE CTL-TAMANO-LOTE TO W-TAMANO-LOTE
+                   END-IF
+               END-READ
+               CLOSE LOTE-CONTROL
+            END-IF.
+
+       F-LEO-TAMANO-LOTE.
+            EXIT.
+
+      * CARGO-LOTE-IDS: acepta hasta W-TAMANO-LOTE ID_CLIENTE de un
+      * tiron, terminando antes si se ingresa 0000000.
+       CARGO-LOTE-IDS.
+            MOVE 0 TO W-NUM-ENTRADAS.
+            PERFORM PIDO-UN-ID THRU F-PIDO-UN-ID
+                VARYING W-INDICE FROM 1 BY 1
+                    UNTIL W-INDICE > W-TAMANO-LOTE.
+
+       F-CARGO-LOTE-IDS.
+            EXIT.
+
+       PIDO-UN-ID.
+            IF W-NUM-ENTRADAS = W-INDICE - 1
+               DISPLAY "Id Cliente (" W-INDICE " de " W-TAMANO-LOTE
+                       ", 0 para terminar): " WITH NO ADVANCING
+               ACCEPT W-LOTE-ID(W-INDICE)
+               IF W-LOTE-ID(W-INDICE) = 0
+                  MOVE W-TAMANO-LOTE TO W-INDICE
+               ELSE
+                  ADD 1 TO W-NUM-ENTRADAS
+               END-IF
+            END-IF.
+
+       F-PIDO-UN-ID.
+            EXIT.
+
+       ABRO-CLIENTES.
+            OPEN I-O CLIENTES.
+            IF ST-FILE > "07"
+               CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                    W-MENSAJE-ESTADO
+               STRING "ERROR ABRIENDO EL ARCHIVO (" ST-FILE ") "
+                      W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                      W-MENSAJE-LARGO
+               DISPLAY W-MENSAJE-LARGO
+               MOVE "S" TO W-FIN
+            END-IF.
+
+       F-ABRO-CLIENTES.
+            EXIT.
+
+       CIERRO-CLIENTES.
+            CLOSE CLIENTES.
+
+       F-CIERRO-CLIENTES.
+            EXIT.
+
+      * PROCESO-LOTE: busca cada Id del lote y, si existe, lo pasa a
+      * CLI-SUSPENDIDO (el mismo estado que SUSPENDE-CLIENTE usa en
+      * Fuentes/Fuente04/fuente04.cbl, pero aplicado a todo un lote
+      * de una sola pasada en lugar de cliente por cliente).
+       PROCESO-LOTE.
+            MOVE W-LOTE-ID(W-INDICE) TO CLI_ID.
+            READ CLIENTES KEY IS ID_CLIENTE
+              INVALID KEY
+                DISPLAY "Cliente inexistente, se omite: " CLI_ID
+              NOT INVALID KEY
+                SET CLI-SUSPENDIDO TO TRUE
+                ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD
+                MOVE W-FECHA-SISTEMA TO CLI_FECHA_MODIF
+                REWRITE REG-CLIENTES
+                IF ST-FILE = "00"
+                   DISPLAY "Cliente suspendido: " CLI_ID
+                ELSE
+                   CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                        W-MENSAJE-ESTADO
+                   STRING "ERROR SUSPENDIENDO (" ST-FILE ") "
+                          W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                          W-MENSAJE-LARGO
+                   DISPLAY W-MENSAJE-LARGO
+                END-IF
+            END-READ.
+
+       F-PROCESO-LOTE.
+            EXIT.
+
+       END PROGRAM "LOTE-SUSPENSION-CLIENTES".
