@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: CLI_NOMBRE y CLI_ALT_2 se declararon WITH DUPLICATES
+      *          (ver fd/clientes.fd) para poder navegar CLIENTES por
+      *          nombre, pero eso tambien permite que dos clientes
+      *          distintos queden cargados con el mismo nombre sin que
+      *          nada lo note. Este job recorre CLIENTES por la clave
+      *          alterna CLI_NOMBRE y reporta toda corrida de registros
+      *          consecutivos que comparten CLI_NOMBRE y CLI_CODPOST,
+      *          como candidatos a cliente duplicado a revisar/unificar.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "DUPLICADOS-CLIENTES".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE           PIC XX.
+       01 W-FIN              PIC X VALUE "N".
+       01 W-PRIMERA-VEZ      PIC X VALUE "S".
+
+       01 W-NOMBRE-ANTERIOR  PIC X(60).
+       01 W-CODPOST-ANTERIOR PIC X(10).
+       01 W-ID-ANTERIOR      PIC 9(7).
+
+       01 W-EN-CORRIDA       PIC X VALUE "N".
+       01 W-CANT-CORRIDA     PIC 9(5) VALUE 0.
+
+       01 W-CANT-CLIENTES    PIC 9(7) VALUE 0.
+       01 W-CANT-CORRIDAS    PIC 9(5) VALUE 0.
+       01 W-CANT-DUPLICADOS  PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-ARCHIVO THRU F-ABRO-ARCHIVO.
+            IF W-FIN NOT = "S"
+               DISPLAY "REPORTE DE CLIENTES DUPLICADOS (por Nombre y "
+                       "Codigo Postal)"
+               PERFORM BUSCO-DUPLICADOS THRU F-BUSCO-DUPLICADOS
+                   UNTIL W-FIN = "S"
+               PERFORM CIERRO-CORRIDA THRU F-CIERRO-CORRIDA
+               PERFORM IMPRIMO-RESUMEN THRU F-IMPRIMO-RESUMEN
+            END-IF.
+            CLOSE CLIENTES.
+            STOP RUN.
+
+       ABRO-ARCHIVO.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN
+            ELSE
+               MOVE LOW-VALUES TO CLI_NOMBRE
+               START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+                 INVALID KEY
+                   DISPLAY "No hay clientes para revisar"
+                   MOVE "S" TO W-FIN
+               END-START
+            END-IF.
+
+       F-ABRO-ARCHIVO.
+            EXIT.
+
+      * BUSCO-DUPLICADOS: recorre CLIENTES en el orden de la clave
+      * alterna CLI_NOMBRE; cada registro se compara contra el
+      * anterior de la misma corrida para detectar nombre y codigo
+      * postal repetidos consecutivos.
+       BUSCO-DUPLICADOS.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                ADD 1 TO W-CANT-CLIENTES
+                PERFORM COMPARO-CON-ANTERIOR THRU F-COMPARO-CON-ANTERIOR
+            END-READ.
+
+       F-BUSCO-DUPLICADOS.
+            EXIT.
+
+       COMPARO-CON-ANTERIOR.
+            IF W-PRIMERA-VEZ = "S"
+               MOVE "N" TO W-PRIMERA-VEZ
+            ELSE
+               IF CLI_NOMBRE = W-NOMBRE-ANTERIOR
+                     AND CLI_CODPOST = W-CODPOST-ANTERIOR
+                  PERFORM ABRO-CORRIDA THRU F-ABRO-CORRIDA
+               ELSE
+                  PERFORM CIERRO-CORRIDA THRU F-CIERRO-CORRIDA
+               END-IF
+            END-IF.
+            MOVE CLI_NOMBRE  TO W-NOMBRE-ANTERIOR.
+            MOVE CLI_CODPOST TO W-CODPOST-ANTERIOR.
+            MOVE CLI_ID      TO W-ID-ANTERIOR.
+
+       F-COMPARO-CON-ANTERIOR.
+            EXIT.
+
+      * ABRO-CORRIDA: al entrar en una corrida nueva, primero se
+      * imprime el registro anterior (que todavia no se habia
+      * mostrado porque no se sabia si iba a resultar duplicado).
+       ABRO-CORRIDA.
+            IF W-EN-CORRIDA NOT = "S"
+               ADD 1 TO W-CANT-CORRIDAS
+               MOVE "S" TO W-EN-CORRIDA
+               MOVE 0 TO W-CANT-CORRIDA
+               DISPLAY " "
+               DISPLAY "Posible duplicado -- Nombre: "
+                       W-NOMBRE-ANTERIOR
+               DISPLAY "                    C.Postal: "
+                       W-CODPOST-ANTERIOR
+               DISPLAY "  Id Cliente: " W-ID-ANTERIOR
+               ADD 1 TO W-CANT-DUPLICADOS
+               ADD 1 TO W-CANT-CORRIDA
+            END-IF.
+            DISPLAY "  Id Cliente: " CLI_ID.
+            ADD 1 TO W-CANT-DUPLICADOS.
+            ADD 1 TO W-CANT-CORRIDA.
+
+       F-ABRO-CORRIDA.
+            EXIT.
+
+       CIERRO-CORRIDA.
+            MOVE "N" TO W-EN-CORRIDA.
+
+       F-CIERRO-CORRIDA.
+            EXIT.
+
+       IMPRIMO-RESUMEN.
+            DISPLAY " ".
+            DISPLAY "Clientes revisados   : " W-CANT-CLIENTES.
+            DISPLAY "Corridas duplicadas  : " W-CANT-CORRIDAS.
+            DISPLAY "Clientes en corridas : " W-CANT-DUPLICADOS.
+
+       F-IMPRIMO-RESUMEN.
+            EXIT.
+
+       END PROGRAM "DUPLICADOS-CLIENTES".
