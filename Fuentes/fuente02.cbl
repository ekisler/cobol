@@ -13,56 +13,44 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-        SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
-          ORGANIZATION INDEXED
-          ACCESS MODE DYNAMIC
-          RECORD KEY IS ID_CLIENTE
-          ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
-          ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
-          STATUS ST-FILE.
+              COPY "./sel/clientes.sel".
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD CLIENTES.
-
-       01 REG-CLIENTES.
-          03 ID_CLIENTE.            
-            05 CLI_ID           PIC 9(7).
-          03 CLI_SALDO          PIC S9(7)V9(3).
-          03 CLI_NOMBRE         PIC X(60).
-          03 CLI_DIRECCION      PIC X(80).
-          03 CLI_CODPOST        PIC X(10).
-          03 CLI_CATEGORIA      PIC X(10).
-          03 CLI_ALT_2.
-            05 CLI_CATEGORIA_2  PIC X.
-            05 CLI_NOMBRE_2     PIC X(60).
-          03 CLI_RAZONSOCIAL    PIC X(60).
-          03 FILLER             PIC X(240).
+              COPY "./fd/clientes.fd".
 
        WORKING-STORAGE SECTION.
        01 ST-FILE PIC XX.
        01 X       PIC X.
-       
+       01 W-MENSAJE-ESTADO PIC X(40).
+       01 W-MENSAJE-LARGO  PIC X(70).
+
        77 BANDERA PIC 9.
        01 SALDO-Z PIC Z(6)9,99.
        01 SALDO-ZZ PIC ------9,99.
+       01 W-REINTENTOS PIC 9(2) VALUE 0.
 
        PROCEDURE DIVISION.
+
+              COPY "./dcl/clientesError.dcl".
+
+       PROGRAMA-PRINCIPAL SECTION.
        PABLO.
         PERFORM ABRO-ARCHIVOS.
         PERFORM LEO-DATOS THRU F-LEO-DATOS.
         PERFORM CIERRO-ARCHIVOS.
         STOP RUN.
-       
+
+      * ABRO-ARCHIVOS / CIERRO-ARCHIVOS: el estado de archivo ya no se
+      * chequea aqui a mano -- MANEJO-ERROR-CLIENTES (dcl/clientesError)
+      * dispara solo con cualquier estado de error del OPEN/CLOSE.
        ABRO-ARCHIVOS.
         OPEN I-O CLIENTES.
-        IF ST-FILE > "07"
-          DISPLAY "ERROR ABRIENDO EL ARCHIVO".
 
        CIERRO-ARCHIVOS.
         CLOSE CLIENTES.
-       
+
        GRABO-DATOS.
         INITIALIZE REG-CLIENTES.
         MOVE 1 TO CLI_ID.
@@ -70,23 +58,56 @@
         MOVE "VAR-NOMBRE" TO CLI_NOMBRE.
         MOVE "W-DIRECCION" TO CLI_DIRECCION.
 
+      * GRABO-REGISTRO: el WRITE lleva su propia clausula INVALID KEY
+      * (vacia) para que MANEJO-ERROR-CLIENTES (dcl/clientesError) no
+      * dispare un segundo mensaje para el status "22" -- ese caso ya
+      * tiene su propio cartel especifico (ID_CLIENTE DUPLICADO) aqui
+      * abajo. El status "99" (bloqueo) y cualquier otro error real
+      * de E/S no son condicion de clave invalida, asi que esos si
+      * quedan cubiertos por la declarative; este parrafo solo se
+      * ocupa del reintento/corte de cada caso, sin repetir el cartel.
        GRABO-REGISTRO.
-        WRITE REG-CLIENTES.
-        IF ST-FILE = "99" GO TO GRABO-REGISTRO.
-        IF ST-FILE > "07"
-          DISPLAY "ERROR GRABANDO EL ARCHIVO".
-          ACCEPT X.
+        WRITE REG-CLIENTES
+          INVALID KEY
+            CONTINUE
+        END-WRITE.
+        EVALUATE ST-FILE
+          WHEN "22"
+            CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                 W-MENSAJE-ESTADO
+            STRING "ID_CLIENTE DUPLICADO (" ST-FILE ") "
+                   W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                   W-MENSAJE-LARGO
+            DISPLAY W-MENSAJE-LARGO
+            PERFORM PIDO-OTRO-ID THRU F-PIDO-OTRO-ID
+            GO TO GRABO-REGISTRO
+          WHEN "99"
+            ADD 1 TO W-REINTENTOS
+            IF W-REINTENTOS > 10
+              DISPLAY "Registro bloqueado, demasiados reintentos"
+              GO TO F-GRABO-DATOS
+            END-IF
+            GO TO GRABO-REGISTRO
+          WHEN OTHER
+            IF ST-FILE > "07"
+              ACCEPT X
+            END-IF
+        END-EVALUATE.
 
        F-GRABO-DATOS.
         EXIT.
-      
+
+       PIDO-OTRO-ID.
+        ADD 1 TO CLI_ID.
+
+       F-PIDO-OTRO-ID.
+        EXIT.
+
        LEO-DATOS.
         INITIALIZE REG-CLIENTES.
         START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE.
         READ CLIENTES NEXT RECORD.
         IF ST-FILE = "99" GO TO LEO-DATOS.
-        IF ST-FILE > "07"
-          DISPLAY "ERROR LEYENDO EL ARCHIVO".
 
        MUESTRO-DATOS.
         MOVE -15,58 TO SALDO-ZZ.
