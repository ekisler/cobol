@@ -10,82 +10,913 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-        DECIMAL-POINT IS COMMA.
+        DECIMAL-POINT IS COMMA
+        CRT STATUS IS W-CRT-STATUS.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-              COPY "./sel/clientes.sel"
+              COPY "./sel/clientes.sel".
 
        DATA DIVISION.
        FILE SECTION.
 
-              COPY "./fd/clientes.fd"
-        
+              COPY "./fd/clientes.fd".
+
        WORKING-STORAGE SECTION.
 
        01 ST-FILE     PIC XX.
        01 X           PIC X.
 
        01 MENSAJE     PIC X(70).
+       01 W-MENSAJE-ESTADO PIC X(40).
+       01 W-MENSAJE-LARGO  PIC X(70).
 
        01 FIN         PIC X VALUES "N".
        01 GUIONES     PIC X(80) VALUE ALL "-".
 
        01 W-CLI-ID    PIC 9(07).
+       01 W-CLI-ID-DIGITOS REDEFINES W-CLI-ID.
+          05 W-DIGITO     PIC 9 OCCURS 7 TIMES.
        01 W-CLI-ID-Z  PIC Z(06)9.
-       
+
+      * Digito de control (modulo 10) sobre los primeros 6 digitos de
+      * W-CLI-ID, verificado contra el 7mo digito (W-DIGITO(7)).
+       01 W-DIGITO-VALIDO PIC X VALUE "N".
+          88 W-ID-VALIDO      VALUE "S".
+       01 W-INDICE-DIGITO PIC 9.
+       01 W-VALOR-DOBLE   PIC 9(2).
+       01 W-SUMA-DIGITOS  PIC 9(3).
+       01 W-DIGITO-CALC   PIC 9.
+       01 W-COCIENTE-IDX  PIC 9.
+       01 W-RESTO-IDX     PIC 9.
+       01 W-COCIENTE-SUMA PIC 9(2).
+       01 W-RESTO-SUMA    PIC 9.
+
+       01 W-FECHA-SISTEMA PIC 9(8).
+
+       01 W-LIMITE-CATEGORIA PIC S9(7)V9(3).
+       01 W-SALDO-EXCEDE     PIC X VALUE "N".
+          88 W-EXCEDE-LIMITE     VALUE "S".
+
+      * Estadisticas de la sesion de ABM, para el resumen que se
+      * muestra al terminar (IMPRIMO-RESUMEN-SESION).
+       01 W-REGISTRO-OK      PIC X VALUE "S".
+       01 W-STATS-SESION.
+          05 W-CANT-ALTAS      PIC 9(5) VALUE 0.
+          05 W-CANT-MODIF      PIC 9(5) VALUE 0.
+          05 W-CANT-BAJAS      PIC 9(5) VALUE 0.
+          05 W-CANT-RECHAZADAS PIC 9(5) VALUE 0.
+
+       01 SALDO-ZZ           PIC ------9,99.
+       01 W-SALDO-SIGNO      PIC X(22).
+
+       01 W-CODPOST-VALIDO   PIC X VALUE "N".
+       01 W-CATEGORIA-VALIDA PIC X VALUE "N".
+       01 W-NOMBRE-VALIDO    PIC X VALUE "N".
+       01 W-RAZONSOCIAL-VALIDA PIC X VALUE "N".
+       01 W-SALDO-VALIDO     PIC X VALUE "N".
+
+      * TABLA-CATEGORIAS: lista unica de categorias de cliente (codigo
+      * numerico 1-3 -> descripcion), para que el codigo tecleado en
+      * PIDO-CATEGORIA se valide por rango contra la tabla en lugar de
+      * comparar la descripcion contra literales sueltos.
+       01 TABLA-CATEGORIAS.
+          05 FILLER PIC X(10) VALUE "MINORISTA".
+          05 FILLER PIC X(10) VALUE "MAYORISTA".
+          05 FILLER PIC X(10) VALUE "VIP".
+       01 CATEGORIAS-R REDEFINES TABLA-CATEGORIAS.
+          05 CAT-DESCRIPCION PIC X(10) OCCURS 3 TIMES.
+
+       01 W-CATEGORIA-COD    PIC 9 VALUE 0.
+
+      * TABLA-MONEDAS: mismo armado codigo-numerico -> valor que
+      * TABLA-CATEGORIAS, para que CLI_MONEDA se capture por codigo
+      * (1=ARS, 2=USD) en lugar de tipear el codigo de moneda a mano.
+       01 TABLA-MONEDAS.
+          05 FILLER PIC X(3) VALUE "ARS".
+          05 FILLER PIC X(3) VALUE "USD".
+       01 MONEDAS-R REDEFINES TABLA-MONEDAS.
+          05 MON-CODIGO PIC X(3) OCCURS 2 TIMES.
+
+       01 W-MONEDA-COD       PIC 9 VALUE 0.
+       01 W-MONEDA-VALIDA    PIC X VALUE "N".
+
+       01 W-TRANSACCION    PIC X.
+          88 W-ALTA        VALUE "A".
+          88 W-MODIFICA    VALUE "M".
+          88 W-BAJA        VALUE "B".
+          88 W-CONSULTA    VALUE "C".
+          88 W-BUSCA-NOMBRE VALUE "N".
+          88 W-SUSPENDE    VALUE "S".
+
+       01 W-OPCION         PIC 99.
+       01 W-EXISTE         PIC X VALUE "N".
+          88 W-CLIENTE-EXISTE VALUE "S".
+
+       01 W-NOMBRE-BUSCADO PIC X(60).
+       01 W-FIN-BUSQUEDA   PIC X.
+       01 W-LINEA-BUSQUEDA PIC 9(2) VALUE 8.
+       01 W-HALLADOS       PIC 9(3) VALUE 0.
+
+      * Teclas de funcion (PF) reconocidas en las pantallas de ABM:
+      * PF3 sale de la transaccion en curso, PF7/PF8 pagina hacia el
+      * cliente anterior/siguiente sin tener que volver a tipear un Id.
+       01 W-CRT-STATUS     PIC 9(4).
+          88 PF-SALIR               VALUE 1003.
+          88 PF-PAGINA-ANTERIOR     VALUE 1007.
+          88 PF-PAGINA-SIGUIENTE    VALUE 1008.
+
+      * TABLA-OPERADORES: operadores habilitados a firmar esta sesion
+      * de ABM (Id + clave), la misma pareja codigo/valor en linea que
+      * TABLA-CATEGORIAS/TABLA-MONEDAS. W-OPERADOR-ACTUAL queda con el
+      * Id de quien firmo, para dejarlo en CLI_USUARIO_ALTA/
+      * CLI_USUARIO_MODIF de cada registro que esa sesion toque.
+       01 TABLA-OPERADORES.
+          05 FILLER PIC X(16) VALUE "PTILOTTAPASS0001".
+          05 FILLER PIC X(16) VALUE "EKISLER PASS0002".
+          05 FILLER PIC X(16) VALUE "SUPERVISPASS0003".
+       01 OPERADORES-R REDEFINES TABLA-OPERADORES.
+          05 OPER-DATOS OCCURS 3 TIMES.
+             10 OPER-ID     PIC X(8).
+             10 OPER-CLAVE  PIC X(8).
+
+       01 W-OPERADOR-ID      PIC X(8).
+       01 W-OPERADOR-CLAVE   PIC X(8).
+       01 W-OPERADOR-ACTUAL  PIC X(8) VALUE SPACES.
+       01 W-OPERADOR-VALIDO  PIC X VALUE "N".
+       01 W-INDICE-OPER      PIC 9.
+       01 W-REINTENTOS-FIRMA PIC 9 VALUE 0.
+
+      * W-MODO: modo de trabajo de la sesion, pedido junto con la
+      * firma del operador. En W-MODO-CONSULTA el archivo se abre
+      * solo para lectura y el dispatch de PROCESO no deja pasar
+      * ninguna transaccion de mantenimiento (A/M/B/S).
+       01 W-MODO             PIC X VALUE "A".
+          88 W-MODO-ACTUALIZACION VALUE "A".
+          88 W-MODO-CONSULTA      VALUE "C".
+
        PROCEDURE DIVISION.
-       
+
+              COPY "./dcl/clientesError.dcl".
+
+       PROGRAMA-PRINCIPAL SECTION.
+       PRINCIPAL.
             PERFORM INICIALIZACION.
-            PERFORM ABRO-ARCHIVO.
-            PERFORM PROCESO THRU F-PROCESO UNTIL FIN = "S".
-            PERFORM CIERRO-ARCHIVO.
+            PERFORM FIRMA-OPERADOR THRU F-FIRMA-OPERADOR.
+            IF FIN NOT = "S"
+               PERFORM PIDO-MODO-TRABAJO THRU F-PIDO-MODO-TRABAJO
+               PERFORM ABRO-ARCHIVO
+               PERFORM PROCESO THRU F-PROCESO UNTIL FIN = "S"
+               PERFORM CIERRO-ARCHIVO
+            END-IF.
             GO TO FINALIZAR.
 
+      * FIRMA-OPERADOR: exige Id de operador y clave validos contra
+      * TABLA-OPERADORES antes de abrir CLIENTES para actualizacion;
+      * tres intentos fallidos (el mismo limite de reintentos que
+      * GRABO-REGISTRO usa para bloqueos de registro en fuente02.cbl)
+      * terminan la sesion sin llegar a abrir el archivo.
+       FIRMA-OPERADOR.
+            MOVE 0 TO W-REINTENTOS-FIRMA.
+            PERFORM PIDO-FIRMA THRU F-PIDO-FIRMA
+                UNTIL W-OPERADOR-VALIDO = "S"
+                   OR W-REINTENTOS-FIRMA > 3.
+            IF W-OPERADOR-VALIDO NOT = "S"
+               DISPLAY "Demasiados intentos de firma, saliendo"
+                       LINE 24 COL 1
+               MOVE "S" TO FIN
+            END-IF.
+
+       F-FIRMA-OPERADOR.
+            EXIT.
+
+       PIDO-FIRMA.
+            DISPLAY " " LINE 1 COL 1 ERASE EOS
+                    "A.B.M. Clientes - Firma de Operador"
+                        LINE 3 COL 20
+                    "Operador:" LINE 10 COL 10
+                    "Clave   :" LINE 12 COL 10.
+            ACCEPT W-OPERADOR-ID    LINE 10 COL 25 PROMPT.
+            ACCEPT W-OPERADOR-CLAVE LINE 12 COL 25 PROMPT.
+            PERFORM VALIDO-FIRMA THRU F-VALIDO-FIRMA
+                VARYING W-INDICE-OPER FROM 1 BY 1
+                    UNTIL W-INDICE-OPER > 3
+                       OR W-OPERADOR-VALIDO = "S".
+            IF W-OPERADOR-VALIDO = "S"
+               MOVE W-OPERADOR-ID TO W-OPERADOR-ACTUAL
+            ELSE
+               ADD 1 TO W-REINTENTOS-FIRMA
+               DISPLAY "Operador o clave invalidos" LINE 24 COL 1
+            END-IF.
+
+       F-PIDO-FIRMA.
+            EXIT.
+
+       VALIDO-FIRMA.
+            IF OPER-ID(W-INDICE-OPER) = W-OPERADOR-ID
+                  AND OPER-CLAVE(W-INDICE-OPER) = W-OPERADOR-CLAVE
+               MOVE "S" TO W-OPERADOR-VALIDO
+            END-IF.
+
+       F-VALIDO-FIRMA.
+            EXIT.
+
+      * PIDO-MODO-TRABAJO: a continuacion de la firma, pregunta si la
+      * sesion es de actualizacion o solo de consulta, para el
+      * personal de mostrador que solo necesita ver el saldo de un
+      * cliente y no debe poder darlo de alta, modificarlo, darlo de
+      * baja ni suspenderlo.
+       PIDO-MODO-TRABAJO.
+            MOVE "A" TO W-MODO.
+            DISPLAY "Modo (A=Actualizacion C=Consulta): "
+                    LINE 14 COL 10.
+            ACCEPT W-MODO LINE 14 COL 46 PROMPT.
+            MOVE FUNCTION UPPER-CASE(W-MODO) TO W-MODO.
+            IF NOT W-MODO-CONSULTA
+               MOVE "A" TO W-MODO
+            END-IF.
+
+       F-PIDO-MODO-TRABAJO.
+            EXIT.
+
        INICIALIZACION.
             MOVE "N" TO FIN.
 
+      * ABRO-ARCHIVO: el mensaje de error ya no se arma aqui a mano --
+      * MANEJO-ERROR-CLIENTES (dcl/clientesError) dispara solo con
+      * cualquier estado de error del OPEN; esta rama solo se ocupa de
+      * frenar la sesion cuando eso pasa.
        ABRO-ARCHIVO.
-            OPEN I-O CLIENTES.
+            IF W-MODO-CONSULTA
+               OPEN INPUT CLIENTES
+            ELSE
+               OPEN I-O CLIENTES
+            END-IF.
             IF ST-FILE > "07"
-              STRING "Error al abrir Clientes " ST-FILE 
-                  DELIMITED BY SIZE INTO MENSAJE
-              DISPLAY MENSAJE LINE 10 COL 20
               MOVE "S" TO FIN.
 
        CIERRO-ARCHIVO.
             CLOSE CLIENTES.
 
        FINALIZAR.
+            PERFORM IMPRIMO-RESUMEN-SESION
+               THRU F-IMPRIMO-RESUMEN-SESION.
             EXIT PROGRAM.
 
        PROCESO.
           PERFORM MUESTRO-PANTALLA.
-          PERFORM INGRESO-ID THRU F-INGRESO-ID.
+          PERFORM INGRESO-TRANSACCION THRU F-INGRESO-TRANSACCION.
+          IF FIN NOT = "S"
+             EVALUATE TRUE
+                WHEN W-BUSCA-NOMBRE
+                   PERFORM BUSCA-POR-NOMBRE THRU F-BUSCA-POR-NOMBRE
+                WHEN OTHER
+                   PERFORM INGRESO-ID THRU F-INGRESO-ID
+                   PERFORM BUSCO-CLIENTE THRU F-BUSCO-CLIENTE
+                   EVALUATE TRUE
+                      WHEN W-MODO-CONSULTA AND
+                           (W-ALTA OR W-MODIFICA OR W-BAJA
+                                   OR W-SUSPENDE)
+                         DISPLAY "Modo consulta: transaccion no "
+                                 "permitida" LINE 24 COL 1
+                      WHEN W-ALTA
+                         PERFORM ALTA-CLIENTE THRU F-ALTA-CLIENTE
+                      WHEN W-MODIFICA
+                         PERFORM MODIFICA-CLIENTE
+                            THRU F-MODIFICA-CLIENTE
+                      WHEN W-BAJA
+                         PERFORM BAJA-CLIENTE THRU F-BAJA-CLIENTE
+                      WHEN W-SUSPENDE
+                         PERFORM SUSPENDE-CLIENTE
+                            THRU F-SUSPENDE-CLIENTE
+                      WHEN W-CONSULTA
+                         PERFORM CONSULTA-CLIENTE
+                            THRU F-CONSULTA-CLIENTE
+                      WHEN OTHER
+                         DISPLAY "Transaccion invalida: " W-TRANSACCION
+                                 LINE 24 COL 1
+                   END-EVALUATE
+             END-EVALUATE
+             PERFORM PREGUNTO-CONTINUAR
+          END-IF.
 
        F-PROCESO.
           EXIT.
-       
+
        MUESTRO-PANTALLA.
           DISPLAY " "                    LINE  1 COL  1 ERASE EOS
                   "A.B.M. Clientes"      LINE  3 COL 32
                   GUIONES                LINE  4 COL  1
+                  "Transaccion (A/M/B/S/C/N):" LINE 06 COL 10
                   "Id Cliente:      "    LINE 07 COL 10
                   "01. Nombre:      "    LINE 10 COL 10
                   "02. Direccion:   "    LINE 12 COL 10
                   "03. Cod. Postal: "    LINE 14 COL 10
                   "04. Categoria:   "    LINE 16 COL 10
+                  "06. Moneda:      "    LINE 17 COL 10
+                  "05. Razon Social:"    LINE 18 COL 10
+                  "07. Saldo:       "    LINE 19 COL 10
+                  "Estado:          "    LINE 21 COL 10
                   "Opcion [   ]"         LINE 20 COL 30
-                  GUIONES                LINE 22 COL 1.    
+                  GUIONES                LINE 22 COL 1
+                  "PF7=Anterior PF8=Siguiente PF3=Salir" LINE 23 COL 1.
+
+      * INGRESO-TRANSACCION: ademas del tipo de transaccion, reconoce
+      * PF3 para terminar el ABM sin pasar por Opcion ni Otra
+      * transaccion, igual que un PF3 real en una pantalla 3270.
+       INGRESO-TRANSACCION.
+            DISPLAY "A=Alta M=Modifica B=Baja S=Suspende C=Consulta"
+                    LINE 24 COL 1
+                    "N=Busca Nombre  PF3=Salir" LINE 25 COL 1.
+            ACCEPT W-TRANSACCION LINE 06 COL 36 PROMPT.
+            IF PF-SALIR
+               MOVE "S" TO FIN
+            ELSE
+               MOVE FUNCTION UPPER-CASE(W-TRANSACCION) TO W-TRANSACCION
+            END-IF.
+
+       F-INGRESO-TRANSACCION.
+            EXIT.
+
+      * BUSCA-POR-NOMBRE: recorre CLIENTES por la clave alterna
+      * CLI_NOMBRE (WITH DUPLICATES) listando cada coincidencia para
+      * que el operario elija el Id Cliente que necesita consultar.
+       BUSCA-POR-NOMBRE.
+            DISPLAY "Nombre a buscar:" LINE 06 COL 10.
+            ACCEPT W-NOMBRE-BUSCADO LINE 06 COL 27 PROMPT.
+            MOVE FUNCTION UPPER-CASE(W-NOMBRE-BUSCADO)
+              TO W-NOMBRE-BUSCADO.
+            MOVE W-NOMBRE-BUSCADO TO CLI_NOMBRE.
+            MOVE 8 TO W-LINEA-BUSQUEDA.
+            MOVE 0 TO W-HALLADOS.
+            MOVE "N" TO W-FIN-BUSQUEDA.
+            START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+              INVALID KEY MOVE "S" TO W-FIN-BUSQUEDA
+            END-START.
+            PERFORM LISTO-COINCIDENCIA THRU F-LISTO-COINCIDENCIA
+                UNTIL W-FIN-BUSQUEDA = "S".
+            IF W-HALLADOS = 0
+               DISPLAY "Ningun cliente coincide con ese nombre"
+                       LINE 24 COL 1
+            ELSE
+               DISPLAY "Id Cliente a consultar:" LINE 20 COL 10
+               ACCEPT W-CLI-ID LINE 20 COL 34 PROMPT
+               PERFORM BUSCO-CLIENTE THRU F-BUSCO-CLIENTE
+               PERFORM CONSULTA-CLIENTE THRU F-CONSULTA-CLIENTE
+            END-IF.
+
+       F-BUSCA-POR-NOMBRE.
+            EXIT.
+
+       LISTO-COINCIDENCIA.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-BUSQUEDA
+              NOT AT END
+                IF CLI_NOMBRE NOT = W-NOMBRE-BUSCADO
+                  MOVE "S" TO W-FIN-BUSQUEDA
+                ELSE
+                  ADD 1 TO W-HALLADOS
+                  ADD 1 TO W-LINEA-BUSQUEDA
+                  DISPLAY CLI_ID SPACE CLI_NOMBRE
+                          LINE W-LINEA-BUSQUEDA COL 10
+                  IF W-LINEA-BUSQUEDA >= 18
+                     MOVE "S" TO W-FIN-BUSQUEDA
+                  END-IF
+                END-IF
+            END-READ.
+
+       F-LISTO-COINCIDENCIA.
+            EXIT.
 
-          ACCEPT X.
-        
        INGRESO-ID.
-            ACCEPT W-CLI-ID LINE 07 COL 23 PROMPT.
-            MOVE   W-CLI-ID TO W-CLI-ID-Z.
-            DISPLAY W-CLI-ID-Z LINE 07 COL 23.
+            MOVE "N" TO W-DIGITO-VALIDO.
+            PERFORM PIDO-ID-CLIENTE THRU F-PIDO-ID-CLIENTE
+                UNTIL W-ID-VALIDO.
 
        F-INGRESO-ID.
            EXIT.
-          
+
+      * PIDO-ID-CLIENTE: acepta el Id Cliente y valida su digito de
+      * control (modulo 10) antes de aceptarlo, para atajar un Id mal
+      * tipeado o con digitos transpuestos antes de abrir la cuenta
+      * equivocada. PF7/PF8 paginan al cliente anterior/siguiente de
+      * CLIENTES en lugar de tipear un Id.
+       PIDO-ID-CLIENTE.
+            ACCEPT W-CLI-ID LINE 07 COL 23 PROMPT.
+            EVALUATE TRUE
+               WHEN PF-PAGINA-SIGUIENTE
+                  PERFORM PAGINA-SIGUIENTE THRU F-PAGINA-SIGUIENTE
+                  MOVE "S" TO W-DIGITO-VALIDO
+               WHEN PF-PAGINA-ANTERIOR
+                  PERFORM PAGINA-ANTERIOR THRU F-PAGINA-ANTERIOR
+                  MOVE "S" TO W-DIGITO-VALIDO
+               WHEN OTHER
+                  MOVE   W-CLI-ID TO W-CLI-ID-Z
+                  DISPLAY W-CLI-ID-Z LINE 07 COL 23
+                  PERFORM CALCULO-DIGITO-CONTROL
+                     THRU F-CALCULO-DIGITO-CONTROL
+                  IF NOT W-ID-VALIDO
+                     DISPLAY "Id Cliente invalido (digito de control)"
+                             LINE 24 COL 1
+                  END-IF
+            END-EVALUATE.
+
+       F-PIDO-ID-CLIENTE.
+            EXIT.
+
+      * PAGINA-SIGUIENTE / PAGINA-ANTERIOR: recorren CLIENTES por
+      * ID_CLIENTE a partir del Id actual, para pasar al registro
+      * siguiente o anterior sin volver a tipear el Id completo.
+       PAGINA-SIGUIENTE.
+            MOVE W-CLI-ID TO CLI_ID.
+            START CLIENTES KEY IS GREATER THAN ID_CLIENTE
+              INVALID KEY
+                DISPLAY "No hay cliente siguiente" LINE 24 COL 1
+            END-START.
+            IF ST-FILE = "00"
+               READ CLIENTES NEXT RECORD
+                 AT END
+                   DISPLAY "No hay cliente siguiente" LINE 24 COL 1
+                 NOT AT END
+                   MOVE CLI_ID TO W-CLI-ID
+               END-READ
+            END-IF.
+
+       F-PAGINA-SIGUIENTE.
+            EXIT.
+
+       PAGINA-ANTERIOR.
+            MOVE W-CLI-ID TO CLI_ID.
+            START CLIENTES KEY IS LESS THAN ID_CLIENTE
+              INVALID KEY
+                DISPLAY "No hay cliente anterior" LINE 24 COL 1
+            END-START.
+            IF ST-FILE = "00"
+               READ CLIENTES NEXT RECORD
+                 AT END
+                   DISPLAY "No hay cliente anterior" LINE 24 COL 1
+                 NOT AT END
+                   MOVE CLI_ID TO W-CLI-ID
+               END-READ
+            END-IF.
+
+       F-PAGINA-ANTERIOR.
+            EXIT.
+
+      * CALCULO-DIGITO-CONTROL: algoritmo modulo 10 clasico sobre los
+      * primeros 6 digitos de W-CLI-ID (duplicando uno de cada dos
+      * digitos contando desde la derecha), verificado contra el 7mo
+      * digito.
+       CALCULO-DIGITO-CONTROL.
+            MOVE 0 TO W-SUMA-DIGITOS.
+            PERFORM SUMO-UN-DIGITO THRU F-SUMO-UN-DIGITO
+                VARYING W-INDICE-DIGITO FROM 6 BY -1
+                    UNTIL W-INDICE-DIGITO = 0.
+            DIVIDE W-SUMA-DIGITOS BY 10
+               GIVING W-COCIENTE-SUMA REMAINDER W-RESTO-SUMA.
+            IF W-RESTO-SUMA = 0
+               MOVE 0 TO W-DIGITO-CALC
+            ELSE
+               COMPUTE W-DIGITO-CALC = 10 - W-RESTO-SUMA
+            END-IF.
+            IF W-DIGITO-CALC = W-DIGITO(7)
+               MOVE "S" TO W-DIGITO-VALIDO
+            ELSE
+               MOVE "N" TO W-DIGITO-VALIDO
+            END-IF.
+
+       F-CALCULO-DIGITO-CONTROL.
+            EXIT.
+
+       SUMO-UN-DIGITO.
+            DIVIDE W-INDICE-DIGITO BY 2
+               GIVING W-COCIENTE-IDX REMAINDER W-RESTO-IDX.
+            IF W-RESTO-IDX = 0
+               COMPUTE W-VALOR-DOBLE = W-DIGITO(W-INDICE-DIGITO) * 2
+               IF W-VALOR-DOBLE > 9
+                  SUBTRACT 9 FROM W-VALOR-DOBLE
+               END-IF
+               ADD W-VALOR-DOBLE TO W-SUMA-DIGITOS
+            ELSE
+               ADD W-DIGITO(W-INDICE-DIGITO) TO W-SUMA-DIGITOS
+            END-IF.
+
+       F-SUMO-UN-DIGITO.
+            EXIT.
+
+      * BUSCO-CLIENTE: la lectura por clave se hace siempre, tambien
+      * en Alta, para que ALTA-CLIENTE pueda rechazar un Id duplicado
+      * con el mensaje correspondiente (W-CLIENTE-EXISTE); en Alta no
+      * encontrar el cliente es lo esperado, asi que el mensaje de
+      * "Cliente inexistente" solo se muestra para el resto de las
+      * transacciones.
+       BUSCO-CLIENTE.
+            MOVE "N" TO W-EXISTE.
+            INITIALIZE REG-CLIENTES REPLACING NUMERIC DATA BY ZEROES
+                                           ALPHANUMERIC DATA BY SPACES.
+            MOVE W-CLI-ID TO CLI_ID.
+            READ CLIENTES KEY IS ID_CLIENTE
+              INVALID KEY
+                IF NOT W-ALTA
+                   DISPLAY "Cliente inexistente: " W-CLI-ID-Z
+                           LINE 24 COL 1
+                END-IF
+              NOT INVALID KEY
+                MOVE "S" TO W-EXISTE
+                MOVE CLI_ID TO W-CLI-ID
+            END-READ.
+
+       F-BUSCO-CLIENTE.
+            EXIT.
+
+      * MUESTRO-DATOS-CLIENTE: ademas de los campos editables, muestra
+      * el saldo marcando si es deudor/acreedor/en cero, la misma
+      * rama negativo/cero/positivo de ESTRUCTURAL1
+      * (ProgramacionCobol/estructura.cbl) aplicada a CLI_SALDO en vez
+      * de a un numero suelto tecleado por consola.
+       MUESTRO-DATOS-CLIENTE.
+            DISPLAY CLI_NOMBRE       LINE 10 COL 28
+                    CLI_DIRECCION    LINE 12 COL 28
+                    CLI_CODPOST      LINE 14 COL 28
+                    CLI_CATEGORIA    LINE 16 COL 28
+                    CLI_MONEDA       LINE 17 COL 28
+                    CLI_RAZONSOCIAL  LINE 18 COL 28
+                    CLI_ESTADO       LINE 21 COL 28.
+            PERFORM MUESTRO-SALDO-CLIENTE.
+
+       MUESTRO-SALDO-CLIENTE.
+            MOVE CLI_SALDO TO SALDO-ZZ.
+            IF CLI_SALDO < 0
+               MOVE "(A FAVOR DEL CLIENTE)" TO W-SALDO-SIGNO
+            ELSE
+               IF CLI_SALDO = 0
+                  MOVE "(EN CERO)" TO W-SALDO-SIGNO
+               ELSE
+                  MOVE "(DEUDOR)" TO W-SALDO-SIGNO
+               END-IF
+            END-IF.
+            DISPLAY SALDO-ZZ SPACE W-SALDO-SIGNO LINE 19 COL 28.
+
+       ALTA-CLIENTE.
+            IF W-CLIENTE-EXISTE
+               DISPLAY "El cliente ya existe, use Modifica"
+                       LINE 24 COL 1
+            ELSE
+               MOVE W-CLI-ID TO CLI_ID
+               MOVE "ARS" TO CLI_MONEDA
+               PERFORM EDITO-CAMPOS THRU F-EDITO-CAMPOS
+               PERFORM VALIDO-LIMITE-CREDITO
+                  THRU F-VALIDO-LIMITE-CREDITO
+               IF W-EXCEDE-LIMITE
+                  SET CLI-EN-REVISION TO TRUE
+               ELSE
+                  SET CLI-ACTIVO TO TRUE
+               END-IF
+               ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE W-FECHA-SISTEMA TO CLI_FECHA_ALTA
+               MOVE W-FECHA-SISTEMA TO CLI_FECHA_MODIF
+               MOVE W-OPERADOR-ACTUAL TO CLI_USUARIO_ALTA
+               MOVE W-OPERADOR-ACTUAL TO CLI_USUARIO_MODIF
+               PERFORM GRABO-REGISTRO THRU F-GRABO-REGISTRO
+            END-IF.
+
+       F-ALTA-CLIENTE.
+            EXIT.
+
+       MODIFICA-CLIENTE.
+            IF NOT W-CLIENTE-EXISTE
+               CONTINUE
+            ELSE
+               PERFORM MUESTRO-DATOS-CLIENTE
+               PERFORM EDITO-CAMPOS THRU F-EDITO-CAMPOS
+               PERFORM VALIDO-LIMITE-CREDITO
+                  THRU F-VALIDO-LIMITE-CREDITO
+               IF W-EXCEDE-LIMITE
+                  SET CLI-EN-REVISION TO TRUE
+               END-IF
+               ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE W-FECHA-SISTEMA TO CLI_FECHA_MODIF
+               MOVE W-OPERADOR-ACTUAL TO CLI_USUARIO_MODIF
+               PERFORM REESCRIBO-REGISTRO THRU F-REESCRIBO-REGISTRO
+               IF W-REGISTRO-OK = "S"
+                  ADD 1 TO W-CANT-MODIF
+               END-IF
+            END-IF.
+
+       F-MODIFICA-CLIENTE.
+            EXIT.
+
+       BAJA-CLIENTE.
+            IF NOT W-CLIENTE-EXISTE
+               CONTINUE
+            ELSE
+               PERFORM MUESTRO-DATOS-CLIENTE
+               SET CLI-BAJA-LOGICA TO TRUE
+               ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE W-FECHA-SISTEMA TO CLI_FECHA_MODIF
+               MOVE W-OPERADOR-ACTUAL TO CLI_USUARIO_MODIF
+               PERFORM REESCRIBO-REGISTRO THRU F-REESCRIBO-REGISTRO
+               IF ST-FILE = "00"
+                 DISPLAY "Cliente eliminado" LINE 24 COL 1
+                 ADD 1 TO W-CANT-BAJAS
+               END-IF
+            END-IF.
+
+       F-BAJA-CLIENTE.
+            EXIT.
+
+      * SUSPENDE-CLIENTE: marca CLI_ESTADO = "S" (CLI-SUSPENDIDO), un
+      * estado intermedio distinto de la baja logica: el cliente sigue
+      * existiendo para consulta/reportes pero no admite nuevas
+      * operaciones hasta que un supervisor lo reactive (Modifica).
+       SUSPENDE-CLIENTE.
+            IF NOT W-CLIENTE-EXISTE
+               CONTINUE
+            ELSE
+               PERFORM MUESTRO-DATOS-CLIENTE
+               SET CLI-SUSPENDIDO TO TRUE
+               ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE W-FECHA-SISTEMA TO CLI_FECHA_MODIF
+               MOVE W-OPERADOR-ACTUAL TO CLI_USUARIO_MODIF
+               PERFORM REESCRIBO-REGISTRO THRU F-REESCRIBO-REGISTRO
+               IF ST-FILE = "00"
+                 DISPLAY "Cliente suspendido" LINE 24 COL 1
+               END-IF
+            END-IF.
+
+       F-SUSPENDE-CLIENTE.
+            EXIT.
+
+       CONSULTA-CLIENTE.
+            IF W-CLIENTE-EXISTE
+               PERFORM MUESTRO-DATOS-CLIENTE
+            END-IF.
+
+       F-CONSULTA-CLIENTE.
+            EXIT.
+
+      * EDITO-CAMPOS: recorre las opciones 01-04 de MUESTRO-PANTALLA
+      * permitiendo actualizar un campo por vez. Opcion 00 termina.
+       EDITO-CAMPOS.
+            MOVE 1 TO W-OPCION.
+            PERFORM PIDO-OPCION THRU F-PIDO-OPCION
+                UNTIL W-OPCION = 00.
+
+       F-EDITO-CAMPOS.
+            EXIT.
+
+      * VALIDO-LIMITE-CREDITO: el saldo no puede superar el limite de
+      * credito fijado para la categoria del cliente. Si lo supera no
+      * se rechaza el alta/modificacion, queda en revision (CLI_ESTADO
+      * = "H") para que un supervisor la confirme.
+       VALIDO-LIMITE-CREDITO.
+            MOVE "N" TO W-SALDO-EXCEDE.
+            EVALUATE CLI_CATEGORIA
+               WHEN "MINORISTA" MOVE 5000,000  TO W-LIMITE-CATEGORIA
+               WHEN "MAYORISTA" MOVE 20000,000 TO W-LIMITE-CATEGORIA
+               WHEN "VIP"       MOVE 50000,000 TO W-LIMITE-CATEGORIA
+               WHEN OTHER       MOVE 2000,000   TO W-LIMITE-CATEGORIA
+            END-EVALUATE.
+            IF CLI_SALDO > W-LIMITE-CATEGORIA
+               MOVE "S" TO W-SALDO-EXCEDE
+               DISPLAY "Saldo supera el limite de credito de la"
+                       LINE 24 COL 1
+               DISPLAY "categoria, cliente queda en revision"
+                       LINE 25 COL 1
+            END-IF.
+
+       F-VALIDO-LIMITE-CREDITO.
+            EXIT.
+
+       PIDO-OPCION.
+            ACCEPT W-OPCION LINE 20 COL 38 PROMPT.
+            EVALUATE W-OPCION
+               WHEN 01
+                  MOVE "N" TO W-NOMBRE-VALIDO
+                  PERFORM PIDO-NOMBRE THRU F-PIDO-NOMBRE
+                      UNTIL W-NOMBRE-VALIDO = "S"
+               WHEN 02
+                  ACCEPT CLI_DIRECCION LINE 12 COL 28 PROMPT
+               WHEN 03
+                  MOVE "N" TO W-CODPOST-VALIDO
+                  PERFORM PIDO-CODPOST THRU F-PIDO-CODPOST
+                      UNTIL W-CODPOST-VALIDO = "S"
+               WHEN 04
+                  MOVE "N" TO W-CATEGORIA-VALIDA
+                  PERFORM PIDO-CATEGORIA THRU F-PIDO-CATEGORIA
+                      UNTIL W-CATEGORIA-VALIDA = "S"
+               WHEN 05
+                  MOVE "N" TO W-RAZONSOCIAL-VALIDA
+                  PERFORM PIDO-RAZONSOCIAL THRU F-PIDO-RAZONSOCIAL
+                      UNTIL W-RAZONSOCIAL-VALIDA = "S"
+               WHEN 06
+                  MOVE "N" TO W-MONEDA-VALIDA
+                  PERFORM PIDO-MONEDA THRU F-PIDO-MONEDA
+                      UNTIL W-MONEDA-VALIDA = "S"
+               WHEN 07
+                  MOVE "N" TO W-SALDO-VALIDO
+                  PERFORM PIDO-SALDO THRU F-PIDO-SALDO
+                      UNTIL W-SALDO-VALIDO = "S"
+               WHEN 00
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "Opcion invalida, use 01-07 o 00 para salir"
+                          LINE 24 COL 1
+            END-EVALUATE.
+
+       F-PIDO-OPCION.
+            EXIT.
+
+      * PIDO-NOMBRE: acepta el nombre del cliente y lo valida como
+      * alfabetico (letras, espacios y acentuadas) a traves de la
+      * libreria general de validacion de tipo de campo
+      * (Sub-Condicionales), en lugar de inventar un chequeo propio.
+      * Se pasa a mayusculas antes de grabar para que las busquedas
+      * por la clave alterna CLI_NOMBRE no dependan de como lo haya
+      * tecleado cada operador.
+       PIDO-NOMBRE.
+            ACCEPT CLI_NOMBRE LINE 10 COL 28 PROMPT.
+            CALL "Sub-Condicionales" USING "A" CLI_NOMBRE
+                 W-NOMBRE-VALIDO.
+            IF W-NOMBRE-VALIDO = "S"
+               MOVE FUNCTION UPPER-CASE(CLI_NOMBRE) TO CLI_NOMBRE
+               DISPLAY CLI_NOMBRE LINE 10 COL 28
+            ELSE
+               DISPLAY "Nombre invalido (solo letras y espacios)"
+                       LINE 24 COL 1
+            END-IF.
+
+       F-PIDO-NOMBRE.
+            EXIT.
+
+      * PIDO-CODPOST: acepta el codigo postal y lo valida contra los
+      * dos formatos admitidos (4 digitos viejo estilo, u 8 posiciones
+      * C.P.A. letra-4 digitos-3 letras) antes de aceptarlo.
+       PIDO-CODPOST.
+            ACCEPT CLI_CODPOST LINE 14 COL 28 PROMPT.
+            PERFORM VALIDO-CODPOST.
+            IF W-CODPOST-VALIDO NOT = "S"
+               DISPLAY "Cod. Postal invalido (4 digitos o C.P.A.)"
+                       LINE 24 COL 1
+            END-IF.
+
+       F-PIDO-CODPOST.
+            EXIT.
+
+       VALIDO-CODPOST.
+            MOVE "N" TO W-CODPOST-VALIDO.
+            IF CLI_CODPOST(1:4) IS NUMERIC
+                  AND CLI_CODPOST(5:6) = SPACES
+               MOVE "S" TO W-CODPOST-VALIDO
+            END-IF.
+            IF CLI_CODPOST(1:1) IS ALPHABETIC
+                  AND CLI_CODPOST(2:4) IS NUMERIC
+                  AND CLI_CODPOST(6:3) IS ALPHABETIC
+                  AND CLI_CODPOST(9:2) = SPACES
+               MOVE "S" TO W-CODPOST-VALIDO
+            END-IF.
+
+      * PIDO-CATEGORIA: acepta el codigo de categoria (1=Minorista,
+      * 2=Mayorista, 3=Vip) y lo valida por rango contra TABLA-
+      * CATEGORIAS, igual que ARRAYS (ProgramacionCobol/arrays.cbl)
+      * valida su indice contra NUMEROS antes de usarlo como
+      * subscripto.
+       PIDO-CATEGORIA.
+            DISPLAY "1=Minorista 2=Mayorista 3=Vip" LINE 25 COL 1.
+            ACCEPT W-CATEGORIA-COD LINE 16 COL 28 PROMPT.
+            PERFORM VALIDO-CATEGORIA.
+            IF W-CATEGORIA-VALIDA = "S"
+               MOVE CAT-DESCRIPCION(W-CATEGORIA-COD) TO CLI_CATEGORIA
+               DISPLAY CLI_CATEGORIA LINE 16 COL 28
+            ELSE
+               DISPLAY "Categoria invalida, use 1, 2 o 3"
+                       LINE 24 COL 1
+            END-IF.
+
+       F-PIDO-CATEGORIA.
+            EXIT.
+
+       VALIDO-CATEGORIA.
+            IF W-CATEGORIA-COD > 0 AND < 4
+               MOVE "S" TO W-CATEGORIA-VALIDA
+            ELSE
+               MOVE "N" TO W-CATEGORIA-VALIDA
+            END-IF.
+
+      * PIDO-RAZONSOCIAL: acepta la razon social (nombre legal/
+      * comercial para facturacion), que puede ser distinta del
+      * CLI_NOMBRE de fantasia. Solo se exige que no quede en blanco,
+      * ya que puede traer digitos, puntos y otros signos propios de
+      * una razon social (S.A., S.R.L., etc.) que una validacion
+      * puramente alfabetica rechazaria.
+       PIDO-RAZONSOCIAL.
+            ACCEPT CLI_RAZONSOCIAL LINE 18 COL 28 PROMPT.
+            IF CLI_RAZONSOCIAL = SPACES
+               MOVE "N" TO W-RAZONSOCIAL-VALIDA
+               DISPLAY "Razon Social no puede quedar en blanco"
+                       LINE 24 COL 1
+            ELSE
+               MOVE "S" TO W-RAZONSOCIAL-VALIDA
+            END-IF.
+
+       F-PIDO-RAZONSOCIAL.
+            EXIT.
+
+      * PIDO-MONEDA: acepta el codigo de moneda en la que se factura
+      * al cliente (1=ARS, 2=USD) y lo valida por rango contra
+      * TABLA-MONEDAS, igual que PIDO-CATEGORIA valida contra
+      * TABLA-CATEGORIAS.
+       PIDO-MONEDA.
+            DISPLAY "1=ARS 2=USD" LINE 25 COL 1.
+            ACCEPT W-MONEDA-COD LINE 17 COL 28 PROMPT.
+            PERFORM VALIDO-MONEDA.
+            IF W-MONEDA-VALIDA = "S"
+               MOVE MON-CODIGO(W-MONEDA-COD) TO CLI_MONEDA
+               DISPLAY CLI_MONEDA LINE 17 COL 28
+            ELSE
+               DISPLAY "Moneda invalida, use 1 o 2" LINE 24 COL 1
+            END-IF.
+
+       F-PIDO-MONEDA.
+            EXIT.
+
+       VALIDO-MONEDA.
+            IF W-MONEDA-COD > 0 AND < 3
+               MOVE "S" TO W-MONEDA-VALIDA
+            ELSE
+               MOVE "N" TO W-MONEDA-VALIDA
+            END-IF.
+
+      * PIDO-SALDO: acepta el saldo del cliente a mano (saldo inicial
+      * en Alta, o un ajuste manual en Modifica) y lo vuelve a mostrar
+      * con el cartel deudor/acreedor/en cero de MUESTRO-SALDO-CLIENTE,
+      * para que VALIDO-LIMITE-CREDITO (llamada despues de EDITO-
+      * CAMPOS) tenga un saldo real contra el que comparar en vez de
+      * quedar siempre en cero.
+       PIDO-SALDO.
+            ACCEPT CLI_SALDO LINE 19 COL 28 PROMPT.
+            MOVE "S" TO W-SALDO-VALIDO.
+            PERFORM MUESTRO-SALDO-CLIENTE.
+
+       F-PIDO-SALDO.
+            EXIT.
+
+       GRABO-REGISTRO.
+            WRITE REG-CLIENTES
+              INVALID KEY
+                STRING "Error grabando Cliente " ST-FILE
+                    DELIMITED BY SIZE INTO MENSAJE
+                DISPLAY MENSAJE LINE 24 COL 1
+                ADD 1 TO W-CANT-RECHAZADAS
+              NOT INVALID KEY
+                ADD 1 TO W-CANT-ALTAS
+            END-WRITE.
+
+       F-GRABO-REGISTRO.
+            EXIT.
+
+      * REESCRIBO-REGISTRO: comun a Modifica/Baja/Suspende, por eso
+      * solo deja la marca de exito/rechazo en W-REGISTRO-OK -- cada
+      * transaccion que lo invoca es quien sabe a cual de sus propios
+      * contadores de W-STATS-SESION debe sumar el exito.
+       REESCRIBO-REGISTRO.
+            MOVE "S" TO W-REGISTRO-OK.
+            REWRITE REG-CLIENTES
+              INVALID KEY
+                STRING "Error modificando Cliente " ST-FILE
+                    DELIMITED BY SIZE INTO MENSAJE
+                DISPLAY MENSAJE LINE 24 COL 1
+                MOVE "N" TO W-REGISTRO-OK
+                ADD 1 TO W-CANT-RECHAZADAS
+            END-REWRITE.
+
+       F-REESCRIBO-REGISTRO.
+            EXIT.
+
+       PREGUNTO-CONTINUAR.
+            DISPLAY "¿Otra transaccion? (S/N)" LINE 24 COL 1.
+            ACCEPT X LINE 24 COL 26.
+            IF X = "N" OR X = "n"
+               MOVE "S" TO FIN
+            END-IF.
+
+      * IMPRIMO-RESUMEN-SESION: el mismo PERFORM ... THRU ... que
+      * agrupa 100-LOOP/100-EXIT en EJEMPLO-PERFORM-THRU
+      * (ProgramacionCobol/Perform/performThru.cbl), pero acumulando
+      * estadisticas reales de la corrida (altas, modificaciones,
+      * bajas y rechazos) en vez de sumar/restar un CONTADOR de
+      * demostracion, ya que hoy una sesion de ABM termina sin dejar
+      * ningun resumen de lo que hizo.
+       IMPRIMO-RESUMEN-SESION.
+            DISPLAY " "                    LINE 22 COL 1 ERASE EOS.
+            DISPLAY "Resumen de la sesion:" LINE 22 COL 1.
+            DISPLAY "Altas..........: " W-CANT-ALTAS      LINE 23 COL 1.
+            DISPLAY "Modificaciones.: " W-CANT-MODIF      LINE 24 COL 1.
+            DISPLAY "Bajas..........: " W-CANT-BAJAS      LINE 25 COL 1.
+            DISPLAY "Rechazadas.....: " W-CANT-RECHAZADAS LINE 26 COL 1.
+
+       F-IMPRIMO-RESUMEN-SESION.
+            EXIT.
+
        END PROGRAM "INICIO".
