@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Ranking de Top Clientes por Saldo (CLI_SALDO), usando
+      *          la sentencia SORT sobre un extracto de CLIENTES en
+      *          lugar de un array de tamano fijo.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE-TOP-CLIENTES-SALDO".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+              SELECT SORT-RANKING ASSIGN TO "./sortranking.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       SD SORT-RANKING.
+       01 SORT-REC.
+          03 SORT-SALDO   PIC S9(7)V9(3).
+          03 SORT-ID      PIC 9(7).
+          03 SORT-NOMBRE  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE         PIC XX.
+       01 W-FIN-CARGA     PIC X VALUE "N".
+       01 W-FIN-RANKING   PIC X VALUE "N".
+       01 W-RANKING       PIC 9(3) VALUE 0.
+       01 SALDO-ZZ        PIC ------------9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            SORT SORT-RANKING
+              ON DESCENDING KEY SORT-SALDO
+              INPUT PROCEDURE IS CARGO-CLIENTES THRU F-CARGO-CLIENTES
+              OUTPUT PROCEDURE IS LISTO-RANKING THRU F-LISTO-RANKING.
+            STOP RUN.
+
+       CARGO-CLIENTES.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN-CARGA
+            ELSE
+               START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+                 INVALID KEY
+                   DISPLAY "No hay clientes para el ranking"
+                   MOVE "S" TO W-FIN-CARGA
+               END-START
+            END-IF.
+            PERFORM CARGO-UN-CLIENTE THRU F-CARGO-UN-CLIENTE
+                UNTIL W-FIN-CARGA = "S".
+            CLOSE CLIENTES.
+
+       F-CARGO-CLIENTES.
+            EXIT.
+
+       CARGO-UN-CLIENTE.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-CARGA
+              NOT AT END
+                MOVE CLI_SALDO  TO SORT-SALDO
+                MOVE CLI_ID     TO SORT-ID
+                MOVE CLI_NOMBRE TO SORT-NOMBRE
+                RELEASE SORT-REC
+            END-READ.
+
+       F-CARGO-UN-CLIENTE.
+            EXIT.
+
+       LISTO-RANKING.
+            DISPLAY "RANKING DE CLIENTES POR SALDO (MAYOR A MENOR)".
+            MOVE 0 TO W-RANKING.
+            PERFORM LISTO-UN-RANKING THRU F-LISTO-UN-RANKING
+                UNTIL W-FIN-RANKING = "S".
+
+       F-LISTO-RANKING.
+            EXIT.
+
+       LISTO-UN-RANKING.
+            RETURN SORT-RANKING
+              AT END
+                MOVE "S" TO W-FIN-RANKING
+              NOT AT END
+                ADD 1 TO W-RANKING
+                MOVE SORT-SALDO TO SALDO-ZZ
+                DISPLAY W-RANKING ". " SORT-ID SPACE SORT-NOMBRE
+                        SPACE SALDO-ZZ
+            END-RETURN.
+
+       F-LISTO-UN-RANKING.
+            EXIT.
+
+       END PROGRAM "REPORTE-TOP-CLIENTES-SALDO".
