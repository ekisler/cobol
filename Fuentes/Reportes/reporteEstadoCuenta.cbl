@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Estado de cuenta por cliente: recorre CLIENTES y, para
+      *          cada uno, recorre sus facturas (FACT-CLI-ID, la misma
+      *          clave alterna que usa ACUMULO-VENTA en fuente03.cbl)
+      *          acumulando el saldo de cada factura en una banda de
+      *          antiguedad (al dia, 30, 60, 90 o mas dias), para que
+      *          CLI_SALDO deje de ser un numero suelto y se pueda ver
+      *          de que vencimientos esta compuesto.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE-ESTADO-CUENTA".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+              COPY "./sel/factura.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+              COPY "./fd/factura.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE           PIC XX.
+       01 ST-FACTURA        PIC XX.
+       01 W-FIN-CLIENTES    PIC X VALUE "N".
+       01 W-FIN-FACTURAS    PIC X VALUE "N".
+       01 W-CLI-ID-ACTUAL   PIC 9(7).
+       01 W-FECHA-SISTEMA   PIC 9(8).
+       01 W-DIAS-FACTURA    PIC S9(6).
+
+       01 W-BANDAS-CLIENTE.
+          05 W-BANDA-ALDIA  PIC S9(7)V9(2) VALUE 0.
+          05 W-BANDA-30     PIC S9(7)V9(2) VALUE 0.
+          05 W-BANDA-60     PIC S9(7)V9(2) VALUE 0.
+          05 W-BANDA-90     PIC S9(7)V9(2) VALUE 0.
+
+       01 SALDO-ZZ          PIC ------9,99.
+       01 BANDA-ZZ          PIC -----9,99.
+
+      * W-TASA-USD: tasa de conversion USD->ARS, el mismo tipo de
+      * constante de negocio que VALIDO-LIMITE-CREDITO (fuente04.cbl)
+      * usa para los limites por categoria, para poder mostrar junto
+      * al saldo en moneda original su equivalente en ARS cuando
+      * CLI_MONEDA = "USD".
+       01 W-TASA-USD         PIC 9(5)V99 VALUE 1000,00.
+       01 W-SALDO-ARS        PIC S9(9)V9(3).
+       01 SALDO-ARS-ZZ       PIC ------9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-ARCHIVOS THRU F-ABRO-ARCHIVOS.
+            IF W-FIN-CLIENTES NOT = "S"
+               ACCEPT W-FECHA-SISTEMA FROM DATE YYYYMMDD
+               DISPLAY "ESTADO DE CUENTA POR CLIENTE (antiguedad de"
+                       " saldo)"
+               PERFORM LISTO-CLIENTES THRU F-LISTO-CLIENTES
+                   UNTIL W-FIN-CLIENTES = "S"
+            END-IF.
+            PERFORM CIERRO-ARCHIVOS THRU F-CIERRO-ARCHIVOS.
+            STOP RUN.
+
+       ABRO-ARCHIVOS.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN-CLIENTES
+            ELSE
+               START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+                 INVALID KEY
+                   DISPLAY "No hay clientes para el estado de cuenta"
+                   MOVE "S" TO W-FIN-CLIENTES
+               END-START
+            END-IF.
+            OPEN INPUT FACTURA.
+            IF ST-FACTURA > "07"
+               DISPLAY "Error abriendo Factura: " ST-FACTURA
+               MOVE "S" TO W-FIN-CLIENTES
+            END-IF.
+
+       F-ABRO-ARCHIVOS.
+            EXIT.
+
+       CIERRO-ARCHIVOS.
+            CLOSE CLIENTES.
+            CLOSE FACTURA.
+
+       F-CIERRO-ARCHIVOS.
+            EXIT.
+
+       LISTO-CLIENTES.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-CLIENTES
+              NOT AT END
+                PERFORM LISTO-UN-CLIENTE THRU F-LISTO-UN-CLIENTE
+            END-READ.
+
+       F-LISTO-CLIENTES.
+            EXIT.
+
+      * LISTO-UN-CLIENTE: agrupa las facturas del cliente actual por
+      * banda de antiguedad y despues imprime el renglon del estado de
+      * cuenta, con CLI_SALDO al lado de como se compone por banda.
+       LISTO-UN-CLIENTE.
+            MOVE CLI_ID TO W-CLI-ID-ACTUAL.
+            MOVE 0 TO W-BANDA-ALDIA W-BANDA-30 W-BANDA-60 W-BANDA-90.
+            MOVE CLI_ID TO FACT-CLI-ID.
+            START FACTURA KEY IS NOT LESS THAN FACT-CLI-ID
+              INVALID KEY MOVE "S" TO W-FIN-FACTURAS
+              NOT INVALID KEY MOVE "N" TO W-FIN-FACTURAS
+            END-START.
+            PERFORM ACUMULO-UNA-FACTURA THRU F-ACUMULO-UNA-FACTURA
+                UNTIL W-FIN-FACTURAS = "S".
+            MOVE CLI_SALDO TO SALDO-ZZ.
+            DISPLAY " ".
+            DISPLAY "Cliente " CLI_ID SPACE CLI_NOMBRE
+                    "  Saldo: " SALDO-ZZ SPACE CLI_MONEDA.
+            IF CLI-MONEDA-DOLAR
+               COMPUTE W-SALDO-ARS = CLI_SALDO * W-TASA-USD
+               MOVE W-SALDO-ARS TO SALDO-ARS-ZZ
+               DISPLAY "  Equivalente en ARS: " SALDO-ARS-ZZ
+            END-IF.
+            MOVE W-BANDA-ALDIA TO BANDA-ZZ.
+            DISPLAY "  Al dia      : " BANDA-ZZ.
+            MOVE W-BANDA-30 TO BANDA-ZZ.
+            DISPLAY "  31-60 dias  : " BANDA-ZZ.
+            MOVE W-BANDA-60 TO BANDA-ZZ.
+            DISPLAY "  61-90 dias  : " BANDA-ZZ.
+            MOVE W-BANDA-90 TO BANDA-ZZ.
+            DISPLAY "  Mas de 90   : " BANDA-ZZ.
+
+       F-LISTO-UN-CLIENTE.
+            EXIT.
+
+      * ACUMULO-UNA-FACTURA: suma FACT-TOTAL a la banda que le
+      * corresponde segun los dias transcurridos desde FACT-FECHA,
+      * usando FUNCTION INTEGER-OF-DATE para restar fechas YYYYMMDD
+      * sin reinventar una tabla de dias por mes.
+       ACUMULO-UNA-FACTURA.
+            READ FACTURA NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN-FACTURAS
+              NOT AT END
+                IF FACT-CLI-ID NOT = W-CLI-ID-ACTUAL
+                   MOVE "S" TO W-FIN-FACTURAS
+                ELSE
+                   COMPUTE W-DIAS-FACTURA =
+                      FUNCTION INTEGER-OF-DATE(W-FECHA-SISTEMA)
+                      - FUNCTION INTEGER-OF-DATE(FACT-FECHA)
+                   EVALUATE TRUE
+                      WHEN W-DIAS-FACTURA <= 30
+                         ADD FACT-TOTAL TO W-BANDA-ALDIA
+                      WHEN W-DIAS-FACTURA <= 60
+                         ADD FACT-TOTAL TO W-BANDA-30
+                      WHEN W-DIAS-FACTURA <= 90
+                         ADD FACT-TOTAL TO W-BANDA-60
+                      WHEN OTHER
+                         ADD FACT-TOTAL TO W-BANDA-90
+                   END-EVALUATE
+                END-IF
+            END-READ.
+
+       F-ACUMULO-UNA-FACTURA.
+            EXIT.
+
+       END PROGRAM "REPORTE-ESTADO-CUENTA".
