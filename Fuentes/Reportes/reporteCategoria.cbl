@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Listado de Clientes por Categoria (CLI_ALT_2)
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE-CATEGORIA".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE        PIC XX.
+       01 W-FIN          PIC X VALUE "N".
+       01 W-CATEGORIA-ANT PIC X VALUE SPACES.
+       01 SALDO-ZZ       PIC ------9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-ARCHIVO.
+            IF W-FIN NOT = "S"
+               PERFORM LISTO-CLIENTES THRU F-LISTO-CLIENTES
+            END-IF.
+            PERFORM CIERRO-ARCHIVO.
+            STOP RUN.
+
+       ABRO-ARCHIVO.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN
+            ELSE
+               START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+                 INVALID KEY
+                   DISPLAY "No hay clientes que listar"
+                   MOVE "S" TO W-FIN
+               END-START
+            END-IF.
+
+       CIERRO-ARCHIVO.
+            CLOSE CLIENTES.
+
+       LISTO-CLIENTES.
+            DISPLAY "LISTADO DE CLIENTES POR CATEGORIA Y NOMBRE".
+            PERFORM LISTO-UN-CLIENTE THRU F-LISTO-UN-CLIENTE
+                UNTIL W-FIN = "S".
+
+       F-LISTO-CLIENTES.
+            EXIT.
+
+       LISTO-UN-CLIENTE.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                IF CLI_CATEGORIA_2 NOT = W-CATEGORIA-ANT
+                   MOVE CLI_CATEGORIA_2 TO W-CATEGORIA-ANT
+                   DISPLAY " "
+                   DISPLAY "Categoria: " CLI_CATEGORIA_2
+                END-IF
+                MOVE CLI_SALDO TO SALDO-ZZ
+                DISPLAY "  " CLI_ID SPACE CLI_NOMBRE SPACE SALDO-ZZ
+            END-READ.
+
+       F-LISTO-UN-CLIENTE.
+            EXIT.
+
+       END PROGRAM "REPORTE-CATEGORIA".
