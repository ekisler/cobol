@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Listado de Clientes con salto de pagina cada 40
+      *          renglones, usando el mismo conteo de PERFORM VARYING
+      *          de performVarying.cbl (ProgramacionCobol/Perform/)
+      *          pero para llevar el contador de linea/pagina de un
+      *          listado impreso en lugar de un CONTADOR de demo, ya
+      *          que hoy el unico listado de CLIENTES es un DISPLAY
+      *          corrido sin encabezados ni quiebre de pagina.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE-LISTADO-CLIENTES".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE          PIC XX.
+       01 W-FIN            PIC X VALUE "N".
+       01 W-PAGINA         PIC 9(4) VALUE 0.
+       01 W-LINEA-PAGINA   PIC 9(2) VALUE 0.
+       01 W-MAX-LINEAS     PIC 9(2) VALUE 40.
+       01 SALDO-ZZ         PIC ------9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-ARCHIVO.
+            IF W-FIN NOT = "S"
+               PERFORM LISTO-CLIENTES THRU F-LISTO-CLIENTES
+            END-IF.
+            PERFORM CIERRO-ARCHIVO.
+            STOP RUN.
+
+       ABRO-ARCHIVO.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN
+            ELSE
+               START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+                 INVALID KEY
+                   DISPLAY "No hay clientes que listar"
+                   MOVE "S" TO W-FIN
+               END-START
+            END-IF.
+
+       CIERRO-ARCHIVO.
+            CLOSE CLIENTES.
+
+       LISTO-CLIENTES.
+            PERFORM IMPRIMO-ENCABEZADO.
+            PERFORM LISTO-UN-CLIENTE THRU F-LISTO-UN-CLIENTE
+                UNTIL W-FIN = "S".
+
+       F-LISTO-CLIENTES.
+            EXIT.
+
+      * LISTO-UN-CLIENTE: el quiebre de pagina reutiliza el mismo
+      * conteo "FROM 1 BY 1 UNTIL > limite" de performVarying.cbl,
+      * aplicado a W-LINEA-PAGINA en lugar de a un CONTADOR de demo.
+       LISTO-UN-CLIENTE.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                IF W-LINEA-PAGINA >= W-MAX-LINEAS
+                   PERFORM IMPRIMO-ENCABEZADO
+                END-IF
+                MOVE CLI_SALDO TO SALDO-ZZ
+                DISPLAY CLI_ID SPACE CLI_NOMBRE SPACE SALDO-ZZ
+                ADD 1 TO W-LINEA-PAGINA
+            END-READ.
+
+       F-LISTO-UN-CLIENTE.
+            EXIT.
+
+       IMPRIMO-ENCABEZADO.
+            ADD 1 TO W-PAGINA.
+            MOVE 0 TO W-LINEA-PAGINA.
+            DISPLAY " ".
+            DISPLAY "LISTADO DE CLIENTES - Pagina " W-PAGINA.
+            DISPLAY "Id Cliente  Nombre                         Saldo".
+            DISPLAY "-----------------------------------------------".
+
+       END PROGRAM "REPORTE-LISTADO-CLIENTES".
