@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Reporte de Ventas Mensuales por Cliente (CLI_VENTAS)
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE-VENTAS-MENSUALES".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FILE         PIC XX.
+       01 W-FIN           PIC X VALUE "N".
+       01 W-INDICE-MES    PIC 99.
+       01 W-TOTAL-ANUAL   PIC S9(10)V99.
+       01 TOTAL-ZZ        PIC ------------9,99.
+       01 W-NOMBRE-MES    PIC X(22).
+
+      * W-TASA-USD: misma tasa de conversion USD->ARS que usa
+      * reporteEstadoCuenta.cbl, para que el total anual de un
+      * cliente facturado en dolares tambien se pueda ver en ARS.
+       01 W-TASA-USD      PIC 9(5)V99 VALUE 1000,00.
+       01 W-TOTAL-ANUAL-ARS PIC S9(12)V99.
+       01 TOTAL-ARS-ZZ    PIC ------------9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ABRO-ARCHIVO.
+            IF W-FIN NOT = "S"
+               PERFORM LISTO-CLIENTES THRU F-LISTO-CLIENTES
+            END-IF.
+            PERFORM CIERRO-ARCHIVO.
+            STOP RUN.
+
+       ABRO-ARCHIVO.
+            OPEN INPUT CLIENTES.
+            IF ST-FILE > "07"
+               DISPLAY "Error abriendo Clientes: " ST-FILE
+               MOVE "S" TO W-FIN
+            ELSE
+               START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+                 INVALID KEY
+                   DISPLAY "No hay clientes que listar"
+                   MOVE "S" TO W-FIN
+               END-START
+            END-IF.
+
+       CIERRO-ARCHIVO.
+            CLOSE CLIENTES.
+
+       LISTO-CLIENTES.
+            DISPLAY "REPORTE DE VENTAS MENSUALES POR CLIENTE".
+            PERFORM LISTO-UN-CLIENTE THRU F-LISTO-UN-CLIENTE
+                UNTIL W-FIN = "S".
+
+       F-LISTO-CLIENTES.
+            EXIT.
+
+       LISTO-UN-CLIENTE.
+            READ CLIENTES NEXT RECORD
+              AT END
+                MOVE "S" TO W-FIN
+              NOT AT END
+                DISPLAY " "
+                DISPLAY CLI_ID SPACE CLI_NOMBRE SPACE CLI_MONEDA
+                DISPLAY "  Razon Social: " CLI_RAZONSOCIAL
+                PERFORM IMPRIMO-VENTAS-MES THRU F-IMPRIMO-VENTAS-MES
+            END-READ.
+
+       F-LISTO-UN-CLIENTE.
+            EXIT.
+
+       IMPRIMO-VENTAS-MES.
+            MOVE 0 TO W-TOTAL-ANUAL.
+            PERFORM IMPRIMO-UN-MES THRU F-IMPRIMO-UN-MES
+                VARYING W-INDICE-MES FROM 1 BY 1
+                    UNTIL W-INDICE-MES > 12.
+            MOVE W-TOTAL-ANUAL TO TOTAL-ZZ.
+            DISPLAY "  Total anual: " TOTAL-ZZ SPACE CLI_MONEDA.
+            IF CLI-MONEDA-DOLAR
+               COMPUTE W-TOTAL-ANUAL-ARS = W-TOTAL-ANUAL * W-TASA-USD
+               MOVE W-TOTAL-ANUAL-ARS TO TOTAL-ARS-ZZ
+               DISPLAY "  Total anual equivalente en ARS: "
+                       TOTAL-ARS-ZZ
+            END-IF.
+
+       F-IMPRIMO-VENTAS-MES.
+            EXIT.
+
+       IMPRIMO-UN-MES.
+            CALL "NOMBRE-MES" USING W-INDICE-MES W-NOMBRE-MES.
+            MOVE CLI_TOTAL(W-INDICE-MES) TO TOTAL-ZZ.
+            DISPLAY "  " W-NOMBRE-MES ": " TOTAL-ZZ.
+            ADD CLI_TOTAL(W-INDICE-MES) TO W-TOTAL-ANUAL.
+
+       F-IMPRIMO-UN-MES.
+            EXIT.
+
+       END PROGRAM "REPORTE-VENTAS-MENSUALES".
