@@ -13,43 +13,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-        SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
-          ORGANIZATION INDEXED
-          ACCESS MODE DYNAMIC
-          RECORD KEY IS ID_CLIENTE
-          ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
-          ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
-          STATUS ST-FILE.
+              COPY "./sel/clientes.sel".
+              COPY "./sel/factura.sel".
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD CLIENTES.
-
-       01 REG-CLIENTES.
-          03 ID_CLIENTE.            
-              05 CLI_ID           PIC 9(7).
-          03 CLI_SALDO          PIC S9(7)V9(3).
-          03 CLI_NOMBRE         PIC X(60).
-          03 CLI_DIRECCION      PIC X(80).
-          03 CLI_CODPOST        PIC X(10).
-          03 CLI_CATEGORIA      PIC X(10).
-          03 CLI_ALT_2.
-              05 CLI_CATEGORIA_2  PIC X.
-              05 CLI_NOMBRE_2     PIC X(60).
-          03 CLI_RAZONSOCIAL    PIC X(60).
-          03 CLI_VENTAS.
-            04 CLIVENTAS OCCURS 12 TIMES.
-              05 CLI_TOTAL      PIC S9(9)V99.
-
-          03 FILLER             PIC X(240).
+              COPY "./fd/clientes.fd".
+              COPY "./fd/factura.fd".
 
        WORKING-STORAGE SECTION.
-       01 ST-FILE PIC XX.
+       01 ST-FILE     PIC XX.
+       01 ST-FACTURA  PIC XX.
        01 X       PIC X.
-       
+       01 W-MENSAJE-ESTADO PIC X(40).
+       01 W-MENSAJE-LARGO  PIC X(70).
+
        77 BANDERA PIC 9.
        01 TOTAL-FACTURA PIC S9(6)V99.
+       01 W-REINTENTOS PIC 9(2) VALUE 0.
 
        01 SALDO-Z PIC Z(6)9,99.
        01 SALDO-ZZ PIC ------9,99.
@@ -66,26 +48,98 @@
        01 FECHA-AUX.
           02 AA   PIC 9999.
           02 MM   PIC 99.
-          02 DD   PIC 99. 
+          02 DD   PIC 99.
+
+       01 W-FIN-FACTURA PIC X VALUE "N".
+
+       01 W-DIA-VALIDO PIC X VALUE "N".
+
+       01 W-CLIENTE-ENCONTRADO PIC X VALUE "N".
+
+       01 W-NOMBRE-MES PIC X(22).
 
        PROCEDURE DIVISION.
+
+              COPY "./dcl/clientesError.dcl".
+
+       PROGRAMA-PRINCIPAL SECTION.
        PABLO.
         MOVE "ENERO" TO MES-NOMBRE(01).
         MOVE "FEBRERO" TO MES-NOMBRE(02).
-        MOVE FACT-FECHA TO FECHA-AUX.
-        COMPUTE VALOR-VENTA(MM, DD) ROUNDED = (CLI_TOTAL(MM) - 
-            TOTAL-FACTURA) * -1 / 15.
+        PERFORM ABRO-ARCHIVOS.
+        PERFORM PROCESO-FACTURAS THRU F-PROCESO-FACTURAS.
+        PERFORM CIERRO-ARCHIVOS.
 
         STOP RUN.
-       
+
+      * ABRO-ARCHIVOS: el chequeo manual de ST-FILE para CLIENTES se
+      * reemplaza por MANEJO-ERROR-CLIENTES (dcl/clientesError.dcl);
+      * FACTURA no tiene declarative propio, asi que conserva el suyo.
        ABRO-ARCHIVOS.
         OPEN I-O CLIENTES.
-        IF ST-FILE > "07"
-          DISPLAY "ERROR ABRIENDO EL ARCHIVO".
+        OPEN INPUT FACTURA.
+        IF ST-FACTURA > "07"
+          CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FACTURA
+               W-MENSAJE-ESTADO
+          STRING "ERROR ABRIENDO FACTURA (" ST-FACTURA ") "
+                 W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                 W-MENSAJE-LARGO
+          DISPLAY W-MENSAJE-LARGO.
 
        CIERRO-ARCHIVOS.
         CLOSE CLIENTES.
-       
+        CLOSE FACTURA.
+
+       PROCESO-FACTURAS.
+        MOVE "N" TO W-FIN-FACTURA.
+        PERFORM LEO-FACTURA THRU F-LEO-FACTURA
+            UNTIL W-FIN-FACTURA = "S".
+
+       F-PROCESO-FACTURAS.
+        EXIT.
+
+       LEO-FACTURA.
+        READ FACTURA NEXT RECORD
+          AT END MOVE "S" TO W-FIN-FACTURA
+          NOT AT END PERFORM ACUMULO-VENTA
+        END-READ.
+
+       F-LEO-FACTURA.
+        EXIT.
+
+       ACUMULO-VENTA.
+        MOVE FACT-FECHA TO FECHA-AUX.
+        MOVE FACT-TOTAL TO TOTAL-FACTURA.
+        MOVE FACT-CLI-ID TO CLI_ID.
+        MOVE "N" TO W-CLIENTE-ENCONTRADO.
+        READ CLIENTES KEY IS ID_CLIENTE
+          INVALID KEY
+            DISPLAY "Factura con cliente inexistente: " FACT-CLI-ID
+                    LINE 24 COL 1
+            MOVE 0 TO CLI_TOTAL(MM)
+          NOT INVALID KEY
+            MOVE "S" TO W-CLIENTE-ENCONTRADO
+        END-READ.
+        IF W-CLIENTE-ENCONTRADO = "S"
+           PERFORM VALIDO-DIA-MES
+           IF W-DIA-VALIDO = "S"
+              CALL "CALCULO-VALOR-VENTA" USING CLI_TOTAL(MM)
+                   TOTAL-FACTURA VALOR-VENTA(MM, DD)
+           ELSE
+              CALL "NOMBRE-MES" USING MM W-NOMBRE-MES
+              DISPLAY "Factura con fecha invalida, dia " DD
+                      " no existe para el mes " W-NOMBRE-MES
+           END-IF
+        END-IF.
+
+      * VALIDO-DIA-MES: dia tope del mes MM/AA de la factura, para que
+      * un 30 o 31 de Febrero (u otro mes corto) no se cargue en la
+      * tabla VALORES como si fuera un dia real. El calculo del tope
+      * (incluido el test de a単o bisiesto y la tabla unica de dias por
+      * mes, DIAS-MES) vive en el subprograma compartido VALIDO-FECHA.
+       VALIDO-DIA-MES.
+        CALL "VALIDO-FECHA" USING AA MM DD W-DIA-VALIDO.
+
        GRABO-DATOS.
         INITIALIZE REG-CLIENTES.
         MOVE 1 TO CLI_ID.
@@ -93,23 +147,56 @@
         MOVE "VAR-NOMBRE" TO CLI_NOMBRE.
         MOVE "W-DIRECCION" TO CLI_DIRECCION.
 
+      * GRABO-REGISTRO: el WRITE lleva su propia clausula INVALID KEY
+      * (vacia) para que MANEJO-ERROR-CLIENTES (dcl/clientesError) no
+      * dispare un segundo mensaje para el status "22" -- ese caso ya
+      * tiene su propio cartel especifico (ID_CLIENTE DUPLICADO) aqui
+      * abajo. El status "99" (bloqueo) y cualquier otro error real
+      * de E/S no son condicion de clave invalida, asi que esos si
+      * quedan cubiertos por la declarative; este parrafo solo se
+      * ocupa del reintento/corte de cada caso, sin repetir el cartel.
        GRABO-REGISTRO.
-        WRITE REG-CLIENTES.
-        IF ST-FILE = "99" GO TO GRABO-REGISTRO.
-        IF ST-FILE > "07"
-          DISPLAY "ERROR GRABANDO EL ARCHIVO".
-          ACCEPT X.
+        WRITE REG-CLIENTES
+          INVALID KEY
+            CONTINUE
+        END-WRITE.
+        EVALUATE ST-FILE
+          WHEN "22"
+            CALL "RESUELVO-ESTADO-ARCHIVO" USING ST-FILE
+                 W-MENSAJE-ESTADO
+            STRING "ID_CLIENTE DUPLICADO (" ST-FILE ") "
+                   W-MENSAJE-ESTADO DELIMITED BY SIZE INTO
+                   W-MENSAJE-LARGO
+            DISPLAY W-MENSAJE-LARGO
+            PERFORM PIDO-OTRO-ID THRU F-PIDO-OTRO-ID
+            GO TO GRABO-REGISTRO
+          WHEN "99"
+            ADD 1 TO W-REINTENTOS
+            IF W-REINTENTOS > 10
+              DISPLAY "Registro bloqueado, demasiados reintentos"
+              GO TO F-GRABO-DATOS
+            END-IF
+            GO TO GRABO-REGISTRO
+          WHEN OTHER
+            IF ST-FILE > "07"
+              ACCEPT X
+            END-IF
+        END-EVALUATE.
 
        F-GRABO-DATOS.
         EXIT.
-      
+
+       PIDO-OTRO-ID.
+        ADD 1 TO CLI_ID.
+
+       F-PIDO-OTRO-ID.
+        EXIT.
+
        LEO-DATOS.
         INITIALIZE REG-CLIENTES.
         START  CLIENTES KEY IS NOT LESS THAN ID_CLIENTE.
         READ CLIENTES NEXT RECORD.
         IF ST-FILE = "99" GO TO LEO-DATOS.
-        IF ST-FILE > "07"
-          DISPLAY "ERROR LEYENDO EL ARCHIVO".
 
        MUESTRO-DATOS.
         MOVE -15,58 TO SALDO-ZZ.
