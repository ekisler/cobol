@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Tabla unica de dias-por-mes (anio no bisiesto, Febrero
+      *          en 28). Reemplaza las tablas ENERO-DIAS/FEBRERO-DIAS/
+      *          etc. que correxion.cbl y mesesDias.cbl mantenian cada
+      *          una por su cuenta (y que una vez ya se desincronizaron:
+      *          correxion.cbl cargaba NOVIEMBRE-DIAS desde AGOSTO-DIAS)
+      *          para que de ahora en mas solo haya un lugar donde un
+      *          mes tenga mal la cantidad de dias. VALIDO-FECHA llama
+      *          a esta tabla para el caso general y solo resuelve el
+      *          29 de Febrero por separado con el test de bisiesto.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "DIAS-MES".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TABLA-DIAS-MES-V.
+          05 FILLER PIC X(24) VALUE "312831303130313130313031".
+       01 TABLA-DIAS-MES REDEFINES TABLA-DIAS-MES-V.
+          05 DIAS-DE-UN-MES PIC 99 OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01 L-MES       PIC 9(2).
+       01 L-DIAS-MES  PIC 9(2).
+
+       PROCEDURE DIVISION USING L-MES L-DIAS-MES.
+       MAIN-PROCEDURE.
+            IF L-MES >= 1 AND L-MES <= 12
+               MOVE DIAS-DE-UN-MES(L-MES) TO L-DIAS-MES
+            ELSE
+               MOVE 0 TO L-DIAS-MES
+            END-IF.
+            EXIT PROGRAM.
+       END PROGRAM "DIAS-MES".
