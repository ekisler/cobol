@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Traduce un codigo de FILE STATUS a un mensaje breve
+      *          para que todos los programas que abren CLIENTES (y
+      *          demas archivos indexados del sistema) muestren el
+      *          mismo texto ante el mismo codigo.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "RESUELVO-ESTADO-ARCHIVO".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 L-STATUS    PIC XX.
+       01 L-MENSAJE   PIC X(40).
+
+       PROCEDURE DIVISION USING L-STATUS L-MENSAJE.
+       MAIN-PROCEDURE.
+            EVALUATE L-STATUS
+               WHEN "00" MOVE "Operacion correcta"        TO L-MENSAJE
+               WHEN "02" MOVE "Clave duplicada (alterna)"  TO L-MENSAJE
+               WHEN "10" MOVE "Fin de archivo"             TO L-MENSAJE
+               WHEN "21" MOVE "Secuencia de claves invalida"
+                                                            TO L-MENSAJE
+               WHEN "22" MOVE "Clave duplicada"            TO L-MENSAJE
+               WHEN "23" MOVE "Registro no encontrado"     TO L-MENSAJE
+               WHEN "24" MOVE "Fuera de rango de claves"   TO L-MENSAJE
+               WHEN "35" MOVE "El archivo no existe"       TO L-MENSAJE
+               WHEN "37" MOVE "Organizacion no admitida"   TO L-MENSAJE
+               WHEN "41" MOVE "El archivo ya esta abierto" TO L-MENSAJE
+               WHEN "42" MOVE "El archivo no esta abierto" TO L-MENSAJE
+               WHEN "43" MOVE "Operacion de READ previa requerida"
+                                                            TO L-MENSAJE
+               WHEN "46" MOVE "No hay registro valido leido"
+                                                            TO L-MENSAJE
+               WHEN "47" MOVE "Archivo abierto en modo incorrecto"
+                                                            TO L-MENSAJE
+               WHEN "48" MOVE "Archivo abierto en modo incorrecto"
+                                                            TO L-MENSAJE
+               WHEN "94" MOVE "Registro con formato invalido"
+                                                            TO L-MENSAJE
+               WHEN "99" MOVE "Registro bloqueado, reintentando"
+                                                            TO L-MENSAJE
+               WHEN OTHER MOVE "Error de archivo no catalogado"
+                                                            TO L-MENSAJE
+            END-EVALUATE.
+            EXIT PROGRAM.
+       END PROGRAM "RESUELVO-ESTADO-ARCHIVO".
