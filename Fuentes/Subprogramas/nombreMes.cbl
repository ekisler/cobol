@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Traduce un numero de mes (1-12) al nombre bilingue
+      *          Espanol / Ingles ya usado por clase14Mes.cbl, para que
+      *          cualquier pantalla que maneje FECHA-AUX (AA/MM/DD, como
+      *          fuente03.cbl) pueda mostrar "Marzo / March" en lugar
+      *          de un MM de dos digitos sin traducir.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "NOMBRE-MES".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 L-MES        PIC 99.
+       01 L-NOMBRE-MES  PIC X(22).
+
+       PROCEDURE DIVISION USING L-MES L-NOMBRE-MES.
+       MAIN-PROCEDURE.
+            EVALUATE L-MES
+                WHEN 1
+                    MOVE "Enero / January"        TO L-NOMBRE-MES
+                WHEN 2
+                    MOVE "Febrero / February"     TO L-NOMBRE-MES
+                WHEN 3
+                    MOVE "Marzo / March"          TO L-NOMBRE-MES
+                WHEN 4
+                    MOVE "Abril / April"          TO L-NOMBRE-MES
+                WHEN 5
+                    MOVE "Mayo / May"             TO L-NOMBRE-MES
+                WHEN 6
+                    MOVE "Junio / June"           TO L-NOMBRE-MES
+                WHEN 7
+                    MOVE "Julio / July"           TO L-NOMBRE-MES
+                WHEN 8
+                    MOVE "Agosto / August"        TO L-NOMBRE-MES
+                WHEN 9
+                    MOVE "Septiembre / September" TO L-NOMBRE-MES
+                WHEN 10
+                    MOVE "Octubre / October"      TO L-NOMBRE-MES
+                WHEN 11
+                    MOVE "Noviembre / November"   TO L-NOMBRE-MES
+                WHEN 12
+                    MOVE "Diciembre / December"   TO L-NOMBRE-MES
+                WHEN OTHER
+                    MOVE "ERROR"                  TO L-NOMBRE-MES
+            END-EVALUATE.
+            EXIT PROGRAM.
+       END PROGRAM "NOMBRE-MES".
