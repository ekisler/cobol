@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Valida un dia de mes (AA/MM/DD) calculando el tope de
+      *          dias del mes, aplicando el mismo test de a単o bisiesto
+      *          (modulo 4/100/400) que BISIESTO-clase-6, para que
+      *          FECHA-AUX y cualquier ingreso de fecha de factura
+      *          acepten el 29 de febrero solo en a単os bisiestos reales.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "VALIDO-FECHA".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-MAX-DIAS   PIC 99.
+       01 RESTO4       PIC 9(2).
+       01 RESTO100     PIC 9(2).
+       01 RESTO400     PIC 9(3).
+       01 COCIENTE     PIC 9(4).
+
+       LINKAGE SECTION.
+       01 L-ANIO       PIC 9(4).
+       01 L-MES        PIC 9(2).
+       01 L-DIA        PIC 9(2).
+       01 L-DIA-VALIDO PIC X.
+
+       PROCEDURE DIVISION USING L-ANIO L-MES L-DIA L-DIA-VALIDO.
+       MAIN-PROCEDURE.
+            CALL "DIAS-MES" USING L-MES W-MAX-DIAS.
+            IF L-MES = 02
+                DIVIDE L-ANIO BY 400 GIVING COCIENTE
+                   REMAINDER RESTO400
+                DIVIDE L-ANIO BY 100 GIVING COCIENTE
+                   REMAINDER RESTO100
+                DIVIDE L-ANIO BY 4   GIVING COCIENTE
+                   REMAINDER RESTO4
+                IF (RESTO4 = 0 AND RESTO100 NOT = 0) OR RESTO400 = 0
+                  MOVE 29 TO W-MAX-DIAS
+                END-IF
+            END-IF.
+            IF L-DIA > 0 AND L-DIA <= W-MAX-DIAS
+              MOVE "S" TO L-DIA-VALIDO
+            ELSE
+              MOVE "N" TO L-DIA-VALIDO
+            END-IF.
+            EXIT PROGRAM.
+       END PROGRAM "VALIDO-FECHA".
