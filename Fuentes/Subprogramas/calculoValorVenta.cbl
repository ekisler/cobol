@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 08/08/2026
+      * Purpose: Regla de negocio que aplica la formula de asignacion
+      *          de venta diaria usada por fuente03.cbl, para que
+      *          facturacion/ajustes puedan reutilizarla en lugar de
+      *          repetir el COMPUTE en cada programa.
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CALCULO-VALOR-VENTA".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 L-TOTAL-MES     PIC S9(9)V99.
+       01 L-TOTAL-FACTURA PIC S9(7)V9(2).
+       01 L-VALOR-VENTA   PIC S9(09)V999.
+
+       PROCEDURE DIVISION USING L-TOTAL-MES L-TOTAL-FACTURA
+                                 L-VALOR-VENTA.
+       MAIN-PROCEDURE.
+            COMPUTE L-VALOR-VENTA ROUNDED =
+                (L-TOTAL-MES - L-TOTAL-FACTURA) * -1 / 15.
+            EXIT PROGRAM.
+       END PROGRAM "CALCULO-VALOR-VENTA".
