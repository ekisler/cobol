@@ -1,30 +1,87 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. LECTURA-CLIENTES.
-           
-           ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-              SELECT CLIENTES-FILE ASSIGN TO "clientes.dat".
-           
-           DATA DIVISION.
-           FILE SECTION.
-           FD CLIENTES-FILE.
-           01 CLIENTE.
-              05 CLIENTE-ID PIC X(10).
-              05 CLIENTE-NAME PIC X(50).
-              05 CLIENTE-ADDRESS PIC X(100).
-              05 FILLER PIC X(1000).
-           
-           WORKING-STORAGE SECTION.
-           01 WS-END-OF-FILE PIC X VALUE 'N'.
-           
-           PROCEDURE DIVISION.
-           OPEN INPUT CLIENTES-FILE.
-           PERFORM UNTIL WS-END-OF-FILE = "Y"
-              READ CLIENTES-FILE
-              AT END MOVE 'Y' TO WS-END-OF-FILE
-              DISPLAY CLIENTE
-           END-PERFORM
-           CLOSE CLIENTES-FILE.
-           
-           STOP RUN.
+      ******************************************************************
+      * Author: Emisael Kisler
+      * Date: 23/12/2023
+      * Purpose: Education
+      * Tectonic: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LECTURA-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              COPY "./sel/clientes.sel".
+
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "./lecturaClientes.chk"
+             ORGANIZATION LINE SEQUENTIAL
+             STATUS ST-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+              COPY "./fd/clientes.fd".
+
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 ST-FILE PIC XX.
+       01 ST-CHECKPOINT PIC XX.
+       01 WS-END-OF-FILE PIC X VALUE 'N'.
+       01 WS-HAY-CHECKPOINT PIC X VALUE 'N'.
+       01 WS-ULTIMO-ID PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PABLO.
+        OPEN INPUT CLIENTES.
+        PERFORM LEO-CHECKPOINT.
+        IF WS-HAY-CHECKPOINT = "S"
+           MOVE WS-ULTIMO-ID TO CLI_ID
+           START CLIENTES KEY IS GREATER THAN ID_CLIENTE
+             INVALID KEY MOVE "Y" TO WS-END-OF-FILE
+           END-START
+        END-IF.
+        PERFORM UNTIL WS-END-OF-FILE = "Y"
+           READ CLIENTES NEXT RECORD
+             AT END MOVE "Y" TO WS-END-OF-FILE
+             NOT AT END
+                DISPLAY REG-CLIENTES
+                PERFORM GRABO-CHECKPOINT
+           END-READ
+        END-PERFORM.
+        CLOSE CLIENTES.
+
+        STOP RUN.
+
+      * LEO-CHECKPOINT: si una corrida anterior murio a mitad de
+      * camino, retoma desde el ultimo ID_CLIENTE procesado en lugar
+      * de reprocesar todo el archivo desde el principio -- pensado
+      * para cuando este programa pase a correr de noche sobre el
+      * CLIENTES completo.
+       LEO-CHECKPOINT.
+        OPEN INPUT CHECKPOINT.
+        IF ST-CHECKPOINT = "00"
+           READ CHECKPOINT
+             AT END MOVE "N" TO WS-HAY-CHECKPOINT
+             NOT AT END
+                MOVE REG-CHECKPOINT TO WS-ULTIMO-ID
+                MOVE "S" TO WS-HAY-CHECKPOINT
+           END-READ
+        ELSE
+           MOVE "N" TO WS-HAY-CHECKPOINT
+        END-IF.
+        CLOSE CHECKPOINT.
+
+      * GRABO-CHECKPOINT: despues de cada registro procesado, vuelve
+      * a escribir (desde cero) el archivo de checkpoint con el
+      * ID_CLIENTE recien leido, asi una corrida interrumpida arranca
+      * del proximo cliente en lugar del primero.
+       GRABO-CHECKPOINT.
+        MOVE CLI_ID TO REG-CHECKPOINT.
+        CLOSE CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT.
+        WRITE REG-CHECKPOINT.
