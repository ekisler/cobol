@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: fd/ventasHistorico.fd
+      * Purpose:  FD and record layout for the VENTAS-HISTORICO
+      *           archive. COPY this inside FILE SECTION alongside
+      *           sel/ventasHistorico.sel so every program shares one
+      *           definition of REG-VENTAS-HISTORICO.
+      ******************************************************************
+       FD VENTAS-HISTORICO.
+
+       01 REG-VENTAS-HISTORICO.
+          03 VH-CLI-ID        PIC 9(7).
+          03 VH-ANIO          PIC 9(4).
+          03 VH-VENTAS.
+            04 VH-MES OCCURS 12 TIMES.
+              05 VH-TOTAL     PIC S9(9)V99.
