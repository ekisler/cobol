@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: fd/factura.fd
+      * Purpose:  FD and record layout for the FACTURA master, carrying
+      *           one header plus its line items per invoice. COPY this
+      *           inside FILE SECTION alongside sel/factura.sel so every
+      *           program shares one definition of REG-FACTURA.
+      ******************************************************************
+       FD FACTURA.
+
+       01 REG-FACTURA.
+          03 FACT-NUMERO         PIC 9(9).
+          03 FACT-CLI-ID         PIC 9(7).
+          03 FACT-FECHA          PIC 9(8).
+          03 FACT-TOTAL          PIC S9(7)V9(2).
+          03 FACT-CANT-ITEMS     PIC 9(2).
+          03 FACT-ITEMS OCCURS 20 TIMES.
+            05 FACT-ITEM-CODIGO  PIC X(10).
+            05 FACT-ITEM-CANT    PIC 9(5).
+            05 FACT-ITEM-PRECIO  PIC S9(7)V9(2).
+          03 FILLER              PIC X(100).
