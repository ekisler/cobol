@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Copybook: fd/clientes.fd
+      * Purpose:  FD and record layout for the CLIENTES master file.
+      *           COPY this inside FILE SECTION in any program that
+      *           opens CLIENTES so every program shares one definition
+      *           of REG-CLIENTES. Matches the layout already used by
+      *           Fuentes/fuente02.cbl and Fuentes/fuente03.cbl.
+      ******************************************************************
+       FD CLIENTES.
+
+       01 REG-CLIENTES.
+          03 ID_CLIENTE.
+            05 CLI_ID           PIC 9(7).
+          03 CLI_SALDO          PIC S9(7)V9(3).
+          03 CLI_NOMBRE         PIC X(60).
+          03 CLI_DIRECCION      PIC X(80).
+          03 CLI_CODPOST        PIC X(10).
+          03 CLI_CATEGORIA      PIC X(10).
+          03 CLI_ALT_2.
+            05 CLI_CATEGORIA_2  PIC X.
+            05 CLI_NOMBRE_2     PIC X(60).
+          03 CLI_RAZONSOCIAL    PIC X(60).
+          03 CLI_VENTAS.
+            04 CLIVENTAS OCCURS 12 TIMES.
+              05 CLI_TOTAL      PIC S9(9)V99.
+          03 CLI_AUDITORIA.
+            05 CLI_ESTADO       PIC X.
+              88 CLI-ACTIVO         VALUE "A".
+              88 CLI-INACTIVO       VALUE "I".
+              88 CLI-BAJA-LOGICA    VALUE "B".
+              88 CLI-EN-REVISION    VALUE "H".
+              88 CLI-SUSPENDIDO     VALUE "S".
+            05 CLI_FECHA_ALTA   PIC 9(8).
+            05 CLI_FECHA_MODIF  PIC 9(8).
+            05 CLI_USUARIO_MODIF PIC X(8).
+            05 CLI_USUARIO_ALTA  PIC X(8).
+          03 CLI_MONEDA          PIC X(3).
+            88 CLI-MONEDA-PESOS     VALUE "ARS".
+            88 CLI-MONEDA-DOLAR     VALUE "USD".
+          03 FILLER             PIC X(204).
