@@ -2,7 +2,7 @@
       * Author: Emisael Kisler.                                        *
       * Date: 19/01/2024.                                              *
       * Purpose: Operaciones Aritmecias Basicas.                       *
-      * Tectonics: cobc.                                               * 
+      * Tectonics: cobc.                                               *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERACIONES-BASICAS.
@@ -18,33 +18,39 @@
        77   WS-NUM-2            PIC 9(4).
        77   WS-NUM-2-VALIDO     PIC 9(4).
        77   WS-RESULTADO        PIC 9(5).
-       77   WS-RESULTADO-2      PIC ZZZZ9. 
+       77   WS-RESULTADO-2      PIC ZZZZ9.
        77   WS-RESIDUO          PIC 9(2).
        77   WS-RESIDUO-2        PIC Z9.
        77   WS-SI-NO            PIC X.
 
+       01   WS-OPERACION        PIC X VALUE SPACES.
+            88 WS-SUMAR           VALUE "+".
+            88 WS-RESTAR          VALUE "-".
+            88 WS-MULTIPLICAR     VALUE "*".
+            88 WS-DIVIDIR         VALUE "/".
+
        PROCEDURE DIVISION.
        MAIN-LOOP.
        DISPLAY "*************************************************"
        DISPLAY "///////////////---¡BIENVENIDO!---///////////////*"
        DISPLAY "*************************************************".
-      * 
-      * Procedimiento SI-NO 
+      *
+      * Procedimiento SI-NO
        SI-NO.
        DISPLAY "* ¿Desea continuar?                             *"
        DISPLAY "* ---> 'C' para CONTINUAR...                    *"
        DISPLAY "* ---> 'S' para SALIR...                        *"
-       DISPLAY "*************************************************"           
-      * 
-      * El programa acepta la opcion que el usuario introduce 
+       DISPLAY "*************************************************"
+      *
+      * El programa acepta la opcion que el usuario introduce
        ACCEPT WS-SI-NO.
       *
       * El programa evalua lo introducido por el usuario
        IF WS-SI-NO = "C" OR WS-SI-NO = "c" THEN
       *
-      * Si el usuario pulsa "C, c" es enviado al procedimiento DIVIDAMOS
-          PERFORM DIVIDAMOS
-      * 
+      * Si el usuario pulsa "C, c" se lo envia a PIDO-OPERACION
+          PERFORM PIDO-OPERACION
+      *
       * Si el usuario selecciona otra opcion, sale del programa
        ELSE
           DISPLAY "*************************************************"
@@ -53,7 +59,23 @@
           DISPLAY "*************************************************".
           STOP RUN.
 
-      * Procedimiento DIVIDAMOS: Solicita al usuario dos numeros y 
+      * Procedimiento PIDO-OPERACION: muestra el menu de las 4
+      * operaciones basicas (igual que CALCULADORA) y guarda la
+      * elegida en WS-OPERACION antes de pedir los numeros.
+       PIDO-OPERACION.
+          DISPLAY "*************************************************"
+          DISPLAY "* Elija una operacion:                          *"
+          DISPLAY "* Sumar (+)  Restar (-)  Multiplicar (*)        *"
+          DISPLAY "* Dividir (/)                                   *"
+          DISPLAY "*************************************************".
+          ACCEPT WS-OPERACION.
+          IF WS-SUMAR OR WS-RESTAR OR WS-MULTIPLICAR OR WS-DIVIDIR THEN
+             PERFORM DIVIDAMOS
+          ELSE
+             DISPLAY "Operacion invalida. Intente de nuevo."
+             PERFORM PIDO-OPERACION.
+
+      * Procedimiento DIVIDAMOS: Solicita al usuario dos numeros y
       * realiza una operación matematicas con ellos
        DIVIDAMOS.
           DISPLAY "*************************************************"
@@ -67,54 +89,80 @@
       * FUNCTION NUMVAL de lo contrario dara error si validamos      -
       * directamente (Relativo al compilador)
           MOVE FUNCTION NUMVAL(WS-NUM-1) TO WS-NUM-1-VALIDO.
-      
-      * Si la validacion falla (es decir, el usuario no ingreso un      
-      * numero), enviamos el error y retornamos al procedimiento 
+
+      * Si la validacion falla (es decir, el usuario no ingreso un
+      * numero), enviamos el error y retornamos al procedimiento
       * DIVIDAMOS
           IF WS-NUM-1-VALIDO = 0 THEN
-            PERFORM EL-ERROR     
+            PERFORM EL-ERROR
       * Si el numero valida correctamnte, entonces continuamos...
             ELSE
             DISPLAY "*************************************************"
             DISPLAY "* Por favor introduce el SEGUNDO numero         *"
-            DISPLAY "* El numero debe ser maximo de 4 cifras (1234): *" 
+            DISPLAY "* El numero debe ser maximo de 4 cifras (1234): *"
             DISPLAY "*************************************************".
             ACCEPT WS-NUM-2.
             MOVE FUNCTION NUMVAL(WS-NUM-2) TO WS-NUM-2-VALIDO.
-      * Si la validacion falla (es decir, el usuario no ingreso un      
-      * numero), enviamos el error y retornamos al procedimiento 
+      * Si la validacion falla (es decir, el usuario no ingreso un
+      * numero), enviamos el error y retornamos al procedimiento
       * DIVIDAMOS
           IF WS-NUM-2-VALIDO = 0 THEN
             PERFORM EL-ERROR
-          ELSE     
+          ELSE
       *
-      * Las 4 operaciones aritmeticas basica.
-      *   ADD WS-NUMERO-1 TO WS-NUMERO-2 GIVING WS-RESULTADO.
-      *   SUBTRACT WS-NUMERO-1 FROM WS-NUMERO-2 GIVING WS-RESULTADO.
-      *   MULTIPLY WS-NUMERO-1 BY WS-NUMERO-2 GIVING WS-RESULTADO.
-
+      * Las 4 operaciones aritmeticas basica, segun la elegida en
+      * WS-OPERACION.
+          EVALUATE TRUE
+             WHEN WS-SUMAR
+                ADD WS-NUM-1-VALIDO TO WS-NUM-2-VALIDO
+                    GIVING WS-RESULTADO
+                MOVE WS-RESULTADO TO WS-RESULTADO-2
+                DISPLAY "El resultado de la SUMA es: " WS-RESULTADO-2
+                DISPLAY "**********************************************"
+                PERFORM SI-NO
+             WHEN WS-RESTAR
+                SUBTRACT WS-NUM-2-VALIDO FROM WS-NUM-1-VALIDO
+                    GIVING WS-RESULTADO
+                MOVE WS-RESULTADO TO WS-RESULTADO-2
+                DISPLAY "El resultado de la RESTA es: " WS-RESULTADO-2
+                DISPLAY "**********************************************"
+                PERFORM SI-NO
+             WHEN WS-MULTIPLICAR
+                MULTIPLY WS-NUM-1-VALIDO BY WS-NUM-2-VALIDO
+                    GIVING WS-RESULTADO
+                MOVE WS-RESULTADO TO WS-RESULTADO-2
+                DISPLAY "El resultado de la MULTIPLICACION es: "
+                        WS-RESULTADO-2
+                DISPLAY "**********************************************"
+                PERFORM SI-NO
+             WHEN WS-DIVIDIR
       * Si ambas validaciones son correctas, realizamos la division...
-          DIVIDE WS-NUM-1-VALIDO BY WS-NUM-2-VALIDO GIVING WS-RESULTADO
-      * Obtenemos el RESIDUO de la division    
-          REMAINDER WS-RESIDUO.
-          MOVE WS-RESULTADO TO WS-RESULTADO-2.
-     
-          IF WS-RESIDUO > 0 THEN
-             MOVE WS-RESIDUO TO WS-RESIDUO-2
-             DISPLAY "El resultado de la DIVISION es: " WS-RESULTADO-2
-             DISPLAY "El RESIDUO es: " WS-RESIDUO-2
-             DISPLAY "*************************************************"
+                DIVIDE WS-NUM-1-VALIDO BY WS-NUM-2-VALIDO
+                    GIVING WS-RESULTADO
+      * Obtenemos el RESIDUO de la division
+                    REMAINDER WS-RESIDUO
+                MOVE WS-RESULTADO TO WS-RESULTADO-2
+
+                IF WS-RESIDUO > 0 THEN
+                   MOVE WS-RESIDUO TO WS-RESIDUO-2
+                   DISPLAY "El resultado de la DIVISION es: "
+                           WS-RESULTADO-2
+                   DISPLAY "El RESIDUO es: " WS-RESIDUO-2
+                   DISPLAY "*******************************************"
       * El usuario es devuelto al procedimiento SI-NO para comenzar
-             PERFORM SI-NO
+                   PERFORM SI-NO
       *
       * Si no hay residuo en la operacion imprimimos solo el resultado
       * de la division.
-           ELSE
-             DISPLAY "El resultado de la DIVISION es: " WS-RESULTADO-2
-             DISPLAY "*************************************************"
+                ELSE
+                   DISPLAY "El resultado de la DIVISION es: "
+                           WS-RESULTADO-2
+                   DISPLAY "*******************************************"
       * Devolvemos al usuario al procedimiento SI-NO para comenzar
-             PERFORM SI-NO
-           END-IF.
+                   PERFORM SI-NO
+                END-IF
+          END-EVALUATE
+          END-IF.
       * Reutilizamos el codigo de ERROR!
        EL-ERROR.
             DISPLAY "*************************************************"
@@ -124,5 +172,4 @@
             DISPLAY "*************************************************"
             PERFORM DIVIDAMOS
             .
-       END PROGRAM OPERACIONES-BASICAS. 
-     
\ No newline at end of file
+       END PROGRAM OPERACIONES-BASICAS.
