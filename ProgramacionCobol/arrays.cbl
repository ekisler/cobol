@@ -10,9 +10,10 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  I         PIC 9 value 0.
+       77  IND-VALIDO PIC X value "N".
        01  NUMEROS OCCURS 5 TIMES.
            02 NUMERO PIC 9(2).
-       
+
        PROCEDURE DIVISION.
 
       *
@@ -22,17 +23,22 @@
              MOVE 30 TO NUMERO(3).
              MOVE 40 TO NUMERO(4).
              MOVE 50 TO NUMERO(5).
-           BEGIN.
+             PERFORM PIDO-INDICE UNTIL IND-VALIDO = "S".
+             DISPLAY " El dato en la posicion " I " es " NUMERO(I).
+       STOP RUN.
+
+      *
+      * PIDO-INDICE: vuelve a pedir el indice mientras no este entre
+      * 1 y 5. Reemplaza el antiguo "GO TO BEGIN" por un PERFORM
+      * UNTIL, ya que el propio comentario original adverte que el
+      * GO TO se debe usar solo en casos extremos.
+       PIDO-INDICE.
            DISPLAY "Ingresa un numero de indice del array"
            DISPLAY "Entre 1 y 5"
            ACCEPT I.
              IF I > 0 AND < 6
-             DISPLAY " El dato en la posicion " I " es " NUMERO(I)
+             MOVE "S" TO IND-VALIDO
              ELSE DISPLAY "El Indice solicitado es erroneo: " I
-                  DISPLAY "Debe introducir un Nro entre 1 y 5"
-      *
-      * Prestar atencion a la sentencia GO TO, utilizar en xaso extremo.
-                  GO TO BEGIN.
-       STOP RUN.
+                  DISPLAY "Debe introducir un Nro entre 1 y 5".
 
 
