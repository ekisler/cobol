@@ -12,6 +12,7 @@
        WORKING-STORAGE SECTION.
        01 MES-INGRESADO        PIC 99 value 0.
 
+       01 TABLA-MESES.
            05 ENERO      PIC X(7) value 'ENERO'.
            05 FEBRERO    PIC X(9) value 'FEBRERO'.
            05 MARZO      PIC X(6) value 'MARZO'.
@@ -25,52 +26,46 @@
            05 NOVIEMBRE  PIC X(9) value 'NOVIEMBRE'.
            05 DICIEMBRE  PIC X(9) value 'DICIEMBRE'.
 
-           05 ENERO-DIAS       PIC 99 value 31.   
-           05 FEBRERO-DIAS     PIC 99 value 28.   
-           05 MARZO-DIAS       PIC 99 value 31.  
-           05 ABRIL-DIAS       PIC 99 value 30.  
-           05 MAYO-DIAS        PIC 99 value 31.  
-           05 JUNIO-DIAS       PIC 99 value 30.  
-           05 JULIO-DIAS       PIC 99 value 31.  
-           05 AGOSTO-DIAS      PIC 99 value 31.  
-           05 SEPTIEMBRE-DIAS  PIC 99 value 30.  
-           05 OCTUBRE-DIAS     PIC 99 value 31.  
-           05 NOVIEMBRE-DIAS   PIC 99 value 30.  
-           05 DICIEMBRE-DIAS   PIC 99 value 31.  
+       01 DIAS-MES             PIC 99 value 0.
 
+      * Las tablas ENERO-DIAS/FEBRERO-DIAS/etc. de aca ya no existen:
+      * la cantidad de dias de cada mes ahora la resuelve el
+      * subprograma compartido DIAS-MES (ver correxion.cbl, que tenia
+      * esta misma tabla duplicada y desincronizada en Noviembre).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
          DISPLAY "Por favor ingrese un numero de mes (Del 01 al 12): ".
          ACCEPT MES-INGRESADO.
 
+         CALL "DIAS-MES" USING MES-INGRESADO DIAS-MES.
+
          IF MES-INGRESADO = 1
-           DISPLAY "El mes de " ENERO "tiene " ENERO-DIAS " dias"
+           DISPLAY "El mes de " ENERO "tiene " DIAS-MES " dias"
 
          ELSE IF MES-INGRESADO = 2
-           DISPLAY "El mes de " FEBRERO "tiene " FEBRERO-DIAS " dias" 
+           DISPLAY "El mes de " FEBRERO "tiene " DIAS-MES " dias"
 
          ELSE IF MES-INGRESADO = 3
-           DISPLAY "El mes de " MARZO "tiene " MARZO-DIAS " dias"
+           DISPLAY "El mes de " MARZO "tiene " DIAS-MES " dias"
 
          ELSE IF MES-INGRESADO = 4 OR MES-INGRESADO = 6 OR MES-INGRESADO
                                = 9 OR MES-INGRESADO = 11
-           DISPLAY "El mes ingresado tiene " ABRIL-DIAS " dias"
+           DISPLAY "El mes ingresado tiene " DIAS-MES " dias"
          ELSE IF MES-INGRESADO = 5
-           DISPLAY " El mes de " MAYO "tiene " MAYO-DIAS " dias"
+           DISPLAY " El mes de " MAYO "tiene " DIAS-MES " dias"
 
          ELSE IF MES-INGRESADO = 7
-           DISPLAY "El mes de " JULIO "tiene " JULIO-DIAS " dias"
-         
+           DISPLAY "El mes de " JULIO "tiene " DIAS-MES " dias"
+
          ELSE IF MES-INGRESADO = 8
-           DISPLAY "El mes de " AGOSTO "tiene " AGOSTO-DIAS " dias"
+           DISPLAY "El mes de " AGOSTO "tiene " DIAS-MES " dias"
 
          ELSE IF MES-INGRESADO = 10
-           DISPLAY "El mes de " OCTUBRE " tiene " OCTUBRE-DIAS " dias"
+           DISPLAY "El mes de " OCTUBRE " tiene " DIAS-MES " dias"
 
          ELSE IF MES-INGRESADO = 12
-           DISPLAY "El mes de " DICIEMBRE " tiene " DICIEMBRE-DIAS 
+           DISPLAY "El mes de " DICIEMBRE " tiene " DIAS-MES
                                " dias"
 
          END-IF.
          STOP RUN.
-         
\ No newline at end of file
