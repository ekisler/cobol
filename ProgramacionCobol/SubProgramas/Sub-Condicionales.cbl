@@ -1,25 +1,96 @@
       *================================================================*
-      * Author: Programador: Emisael Kisler                            * 
-      * Date: 05/02/2024                                               * 
-      * Purpose: Condicionales "Sub-Programa"                          *      
-      * Tectonics: cobc                                                * 
-      *================================================================*  
+      * Author: Programador: Emisael Kisler                            *
+      * Date: 05/02/2024                                               *
+      * Purpose: Condicionales "Sub-Programa"                          *
+      * Tectonics: cobc                                                *
+      *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Sub-Condicionales.
        AUTHOR. Emisael Kisler.
-       
+
+      * Libreria chica de validacion de tipo de campo: Tipo-Validacion
+      * elige la regla (N=numerico, A=alfabetico, F=fecha AAAAMMDD) y
+      * Resultado-Validacion vuelve en "S"/"N". Pensada para que las
+      * pantallas de INICIO (CLI_NOMBRE, CLI_CODPOST, fechas, etc.)
+      * compartan una sola rutina de validacion en lugar de inventar
+      * cada una la suya.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-FECHA-AUX.
+          05 W-FECHA-ANIO PIC 9(4).
+          05 W-FECHA-MES  PIC 9(2).
+          05 W-FECHA-DIA  PIC 9(2).
+       01 W-DIA-VALIDO PIC X.
+
+      * Datos para la validacion "A" (alfabetico): a diferencia de
+      * ES-ALFABETICA en cadenas.cbl (que solo prueba IS ALPHABETIC),
+      * esta acepta tambien letras acentuadas y la enie, ya que
+      * IS ALPHABETIC por si sola rechaza un nombre como "Muñoz" o
+      * "Peña".
+       01 W-POS-NOMBRE    PIC 9(2) VALUE 0.
+       01 W-CHAR-NOMBRE   PIC X VALUE SPACE.
+       01 W-NOMBRE-OK     PIC X VALUE "S".
+
        LINKAGE SECTION.
-       01 Tipo-De-Dato PIC X(01).
-       
-       PROCEDURE DIVISION USING Tipo-De-Dato.
-          DISPLAY "Ingrese un numero de un digito: " WITH NO ADVANCING.
-          ACCEPT Tipo-De-Dato.
-         IF Tipo-De-Dato IS NUMERIC THEN
-          DISPLAY "El digito " "'" Tipo-De-Dato "'" " es numerico "  
-         ELSE
-          DISPLAY "El digito " "'" Tipo-De-Dato "'" " no es numerico"
-         END-IF.
-         
-         EXIT PROGRAM.
-       
\ No newline at end of file
+       01 Tipo-Validacion      PIC X(01).
+       01 Valor-A-Validar      PIC X(60).
+       01 Resultado-Validacion PIC X(01).
+
+       PROCEDURE DIVISION USING Tipo-Validacion Valor-A-Validar
+                                 Resultado-Validacion.
+          EVALUATE Tipo-Validacion
+             WHEN "N"
+                IF Valor-A-Validar IS NUMERIC
+                   MOVE "S" TO Resultado-Validacion
+                ELSE
+                   MOVE "N" TO Resultado-Validacion
+                END-IF
+             WHEN "A"
+                PERFORM VALIDO-NOMBRE-ALFABETICO
+                MOVE W-NOMBRE-OK TO Resultado-Validacion
+             WHEN "F"
+                IF Valor-A-Validar(1:8) IS NUMERIC
+                   MOVE Valor-A-Validar(1:8) TO W-FECHA-AUX
+                   CALL "VALIDO-FECHA" USING W-FECHA-ANIO W-FECHA-MES
+                        W-FECHA-DIA W-DIA-VALIDO
+                   MOVE W-DIA-VALIDO TO Resultado-Validacion
+                ELSE
+                   MOVE "N" TO Resultado-Validacion
+                END-IF
+             WHEN OTHER
+                MOVE "N" TO Resultado-Validacion
+          END-EVALUATE.
+
+          EXIT PROGRAM.
+
+      * VALIDO-NOMBRE-ALFABETICO: recorre Valor-A-Validar caracter a
+      * caracter, aceptando letras, espacios y vocales acentuadas/enie
+      * (may/min), y rechazando en cuanto aparece un digito o un
+      * simbolo.
+       VALIDO-NOMBRE-ALFABETICO.
+          MOVE "S" TO W-NOMBRE-OK.
+          MOVE 1 TO W-POS-NOMBRE.
+          PERFORM VALIDO-UN-CARACTER-NOMBRE
+             UNTIL W-POS-NOMBRE > 60 OR W-NOMBRE-OK = "N".
+
+      * Las vocales acentuadas y la enie se comparan por su codigo de
+      * un solo byte (Latin-1/CP1252: X"E1"=a, X"E9"=e, X"ED"=i,
+      * X"F3"=o, X"FA"=u, X"F1"=enie, may X"C1" X"C9" X"CD" X"D3"
+      * X"DA" X"D1"), no por el literal acentuado del fuente: ese
+      * literal se graba en UTF-8 (2 bytes) en este archivo, y nunca
+      * podria ser igual a W-CHAR-NOMBRE, que es PIC X (1 byte).
+       VALIDO-UN-CARACTER-NOMBRE.
+          MOVE Valor-A-Validar(W-POS-NOMBRE:1) TO W-CHAR-NOMBRE.
+          IF W-CHAR-NOMBRE = SPACE
+                OR W-CHAR-NOMBRE IS ALPHABETIC
+                OR W-CHAR-NOMBRE = X"E1" OR W-CHAR-NOMBRE = X"E9"
+                OR W-CHAR-NOMBRE = X"ED" OR W-CHAR-NOMBRE = X"F3"
+                OR W-CHAR-NOMBRE = X"FA" OR W-CHAR-NOMBRE = X"F1"
+                OR W-CHAR-NOMBRE = X"C1" OR W-CHAR-NOMBRE = X"C9"
+                OR W-CHAR-NOMBRE = X"CD" OR W-CHAR-NOMBRE = X"D3"
+                OR W-CHAR-NOMBRE = X"DA" OR W-CHAR-NOMBRE = X"D1"
+             CONTINUE
+          ELSE
+             MOVE "N" TO W-NOMBRE-OK
+          END-IF.
+          ADD 1 TO W-POS-NOMBRE.
