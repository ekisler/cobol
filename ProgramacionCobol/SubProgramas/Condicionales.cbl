@@ -9,8 +9,24 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Tipo-De-Dato PIC X(01).
-       
+       01 Tipo-Validacion      PIC X(01).
+       01 Valor-A-Validar      PIC X(60).
+       01 Resultado-Validacion PIC X(01).
+
        PROCEDURE DIVISION.
-           CALL 'Sub-Condicionales' USING Tipo-De-Dato.
+           DISPLAY "Tipo a validar (N=numerico A=alfabetico F=fecha): "
+                   WITH NO ADVANCING.
+           ACCEPT Tipo-Validacion.
+           DISPLAY "Valor a validar: " WITH NO ADVANCING.
+           ACCEPT Valor-A-Validar.
+
+           CALL 'Sub-Condicionales' USING Tipo-Validacion
+                Valor-A-Validar Resultado-Validacion.
+
+           IF Resultado-Validacion = "S"
+              DISPLAY "El valor '" Valor-A-Validar "' es valido"
+           ELSE
+              DISPLAY "El valor '" Valor-A-Validar "' no es valido"
+           END-IF.
+
            STOP RUN.
