@@ -10,7 +10,9 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. HP-G3.
-       
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -21,10 +23,22 @@
           88 Dividir VALUE "/".
           88 Salir VALUE "s".
 
-       77 Numero1 PIC 999 VALUE ZEROS.
-       77 Numero2 PIC 999 VALUE ZEROS.
+       77 Numero1 PIC S9(6)V99 VALUE ZEROS.
+       77 Numero2 PIC S9(6)V99 VALUE ZEROS.
+       77 Entrada PIC X(12) VALUE SPACES.
+
+       77 Resultado PIC S9(9)V99 VALUE ZEROS.
+
+       77 ContadorHistorial PIC 9(2) VALUE 0.
+       77 IndiceHistorial   PIC 9(2) VALUE 0.
 
-       77 Resultado PIC S999999 VALUE ZEROS.
+       01 HISTORIAL.
+          03 ENTRADA-HISTORIAL OCCURS 50 TIMES.
+             05 HIST-OPERACION PIC X.
+             05 HIST-NUMERO1   PIC S9(6)V99.
+             05 HIST-NUMERO2   PIC S9(6)V99.
+             05 HIST-RESULTADO PIC S9(9)V99.
+             05 HIST-HORA      PIC 9(8).
 
        PROCEDURE DIVISION.
       *
@@ -53,6 +67,7 @@
                  ELSE
                     IF Salir
                        DISPLAY "Saliendo del programa..."
+                       PERFORM MuestraHistorial
                        STOP RUN
                     ELSE
                        DISPLAY "Opcion invalida. Intente de nuevo."
@@ -67,37 +82,74 @@
        Suma. 
            DISPLAY "Has elegido Sumar (+)".
            PERFORM SolicitaNumeros.
-           ADD Numero1 To Numero2 GIVING Resultado.
+           ADD Numero1 To Numero2 GIVING Resultado ROUNDED.
            DISPLAY "El resultado de la suma es: " Resultado "."
+           PERFORM RegistraHistorial.
            PERFORM AceptaDatos.
 
        Resta.
            DISPLAY "Has elegido restar (-)".
            PERFORM SolicitaNumeros.
-           SUBTRACT Numero2 FROM Numero1 GIVING Resultado.
+           SUBTRACT Numero2 FROM Numero1 GIVING Resultado ROUNDED.
            DISPLAY "El resultado de la resta es: " Resultado "."
+           PERFORM RegistraHistorial.
            PERFORM AceptaDatos.
          
        Multiplicacion.
            DISPLAY "Has elegido Multiplicación (*)".
            PERFORM SolicitaNumeros.
-           MULTIPLY Numero1 BY Numero2 GIVING Resultado.
-           DISPLAY "El resultado de la Multiplicación es: " Resultado 
+           MULTIPLY Numero1 BY Numero2 GIVING Resultado ROUNDED.
+           DISPLAY "El resultado de la Multiplicación es: " Resultado
                    "."
+           PERFORM RegistraHistorial.
            PERFORM AceptaDatos.
 
        Dividiendo.
            DISPLAY "Has elegido División".
            PERFORM SolicitaNumeros.
-           DIVIDE Numero1 BY Numero2 GIVING Resultado.
+           PERFORM VerificaDivisor.
+           DIVIDE Numero1 BY Numero2 GIVING Resultado ROUNDED.
            DISPLAY "El resultado de la division es: " Resultado "."
+           PERFORM RegistraHistorial.
            PERFORM AceptaDatos.
 
+       VerificaDivisor.
+           IF Numero2 = 0
+              DISPLAY "No se puede dividir por cero. Intente de nuevo."
+              PERFORM SolicitaNumeros
+              PERFORM VerificaDivisor
+           END-IF.
+
+       RegistraHistorial.
+           IF ContadorHistorial < 50
+              ADD 1 TO ContadorHistorial
+              MOVE Opciones  TO HIST-OPERACION(ContadorHistorial)
+              MOVE Numero1   TO HIST-NUMERO1(ContadorHistorial)
+              MOVE Numero2   TO HIST-NUMERO2(ContadorHistorial)
+              MOVE Resultado TO HIST-RESULTADO(ContadorHistorial)
+              ACCEPT HIST-HORA(ContadorHistorial) FROM TIME
+           END-IF.
+
+       MuestraHistorial.
+           DISPLAY "----- Historial de operaciones -----".
+           PERFORM MuestraUnaEntrada
+               VARYING IndiceHistorial FROM 1 BY 1
+                   UNTIL IndiceHistorial > ContadorHistorial.
+
+       MuestraUnaEntrada.
+           DISPLAY HIST-HORA(IndiceHistorial) " "
+                   HIST-NUMERO1(IndiceHistorial) " "
+                   HIST-OPERACION(IndiceHistorial) " "
+                   HIST-NUMERO2(IndiceHistorial) " = "
+                   HIST-RESULTADO(IndiceHistorial).
+
        SolicitaNumeros.
-       DISPLAY "Por favor, introduzca el primer número: ".
-       ACCEPT Numero1.
-       DISPLAY "Por favor, introduzca el segundo número: ".
-       ACCEPT Numero2.
+       DISPLAY "Introduzca el primer número (admite decimales): ".
+       ACCEPT Entrada.
+       COMPUTE Numero1 = FUNCTION NUMVAL(Entrada).
+       DISPLAY "Introduzca el segundo número (admite decimales): ".
+       ACCEPT Entrada.
+       COMPUTE Numero2 = FUNCTION NUMVAL(Entrada).
 
        END PROGRAM CALCULADORA.
            
\ No newline at end of file
