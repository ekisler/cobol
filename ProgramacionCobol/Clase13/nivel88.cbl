@@ -10,34 +10,101 @@
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SOURCE-COMPUTER. HP-G3.
-        
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+               COPY "./sel/clientes.sel".
+
         DATA DIVISION.
         FILE SECTION.
+
+               COPY "./fd/clientes.fd".
+
         WORKING-STORAGE SECTION.
        01 Cliente.
         05 Codigo-estado PIC 9.
         88 Cliente-activo VALUE 1.
         88 Cliente-inactivo VALUE 2.
+        88 Cliente-suspendido VALUE 3.
+
+       01 ST-FILE PIC XX.
+       01 W-CLIENTE-EXISTE PIC X VALUE "N".
+       01 W-ARCHIVO-OK PIC X VALUE "S".
 
         PROCEDURE DIVISION.
         PERFORM 01-aceptaDatos.
         PERFORM 02-estado.
+        PERFORM 03-abroClientes.
+        IF W-ARCHIVO-OK = "S"
+           PERFORM 04-buscoCliente
+           PERFORM 05-estadoCliente
+           PERFORM 06-cierroClientes
+        END-IF.
         STOP RUN.
         02-estado.
-        IF Cliente-activo THEN
-             DISPLAY "El estado del cliente es activo."
-           ELSE
-                   IF Cliente-inactivo THEN      
-                         DISPLAY "El estado del cliente es inactivo."
-        END-IF.
+        EVALUATE TRUE
+           WHEN Cliente-activo
+              DISPLAY "El estado del cliente es activo."
+           WHEN Cliente-inactivo
+              DISPLAY "El estado del cliente es inactivo."
+           WHEN Cliente-suspendido
+              DISPLAY "El estado del cliente es suspendido."
+           WHEN OTHER
+              DISPLAY "Codigo de estado invalido: " Codigo-estado
+        END-EVALUATE.
        02-fin-estado.
        01-aceptaDatos.
        DISPLAY "Ingresa estado del cliente".
-       DISPLAY "Selecciona una de estas dos opciones: "
+       DISPLAY "Selecciona una de estas opciones: "
        DISPLAY "1 - activo".
        DISPLAY "2 - inactivo".
+       DISPLAY "3 - suspendido".
        ACCEPT Codigo-estado.
        01-FIN-acepta.
+
+      * Lo anterior era un ejercicio aislado con un codigo tecleado a
+      * mano. Lo que sigue busca un cliente real en CLIENTES y repite
+      * la misma logica de estados, pero contra su CLI_ESTADO.
+       03-abroClientes.
+       OPEN INPUT CLIENTES.
+       IF ST-FILE > "07"
+          DISPLAY "Error abriendo Clientes: " ST-FILE
+          MOVE "N" TO W-ARCHIVO-OK
+       END-IF.
+
+       04-buscoCliente.
+       DISPLAY "Ingresa el Id de Cliente a consultar en Clientes".
+       ACCEPT CLI_ID.
+       MOVE "N" TO W-CLIENTE-EXISTE.
+       READ CLIENTES KEY IS ID_CLIENTE
+          INVALID KEY
+             DISPLAY "Cliente inexistente: " CLI_ID
+          NOT INVALID KEY
+             MOVE "S" TO W-CLIENTE-EXISTE
+       END-READ.
+
+       05-estadoCliente.
+       IF W-CLIENTE-EXISTE = "S"
+          EVALUATE TRUE
+             WHEN CLI-ACTIVO
+                DISPLAY "El cliente " CLI_ID " esta activo."
+             WHEN CLI-INACTIVO
+                DISPLAY "El cliente " CLI_ID " esta inactivo."
+             WHEN CLI-SUSPENDIDO
+                DISPLAY "El cliente " CLI_ID " esta suspendido."
+             WHEN CLI-BAJA-LOGICA
+                DISPLAY "El cliente " CLI_ID " esta dado de baja."
+             WHEN CLI-EN-REVISION
+                DISPLAY "El cliente " CLI_ID " esta en revision."
+             WHEN OTHER
+                DISPLAY "Codigo de estado invalido para el cliente: "
+                        CLI_ESTADO
+          END-EVALUATE
+       END-IF.
+
+       06-cierroClientes.
+       CLOSE CLIENTES.
+
        END PROGRAM NIVEL-88.
 
 
