@@ -0,0 +1,65 @@
+//CICLONOC JOB (ACCT),'CICLO NOCTURNO CLIENTES',CLASS=A,MSGCLASS=X,
+//             REGION=0M,COND=(4,LT)
+//*--------------------------------------------------------------*
+//* CICLONOC - Ciclo nocturno de CLIENTES.
+//*
+//* Encadena, en orden, todos los pasos batch que hoy se disparan
+//* sueltos por quien se acuerde de correrlos:
+//*
+//*   STEP010  RESPALDO-CLIENTES       respaldo generacional de
+//*                                    CLIENTES antes de cualquier
+//*                                    actualizacion (ver
+//*                                    Fuentes/Batch/respaldoClientes.cbl)
+//*   STEP020  LOTE-SUSPENSION-CLIENTES  aplica las altas de estado
+//*                                    del dia (suspensiones por lote)
+//*   STEP030  RECONCILIACION-SALDOS  controla CLI_SALDO contra
+//*                                    FACTURA/CLIVENTAS
+//*   STEP040  CIERRE-VENTAS-DIARIO   adelanta la venta del dia a
+//*                                    CLIVENTAS (y archiva el anio
+//*                                    si corresponde)
+//*   STEP050  EXTRACTO-CLIENTES-CSV  extrae el CSV de clientes para
+//*                                    los consumidores externos
+//*
+//* Cada paso trae COND=(4,LT,STEPxxx) contra el paso de respaldo,
+//* para que si el respaldo no corrio bien (RC >= 4) el resto del
+//* ciclo no toque CLIENTES esa noche -- el mismo criterio de "sin
+//* respaldo no se actualiza" que pide el respaldo/restore de
+//* CLIENTES. Un RC >= 4 de cualquier otro paso tambien corta los
+//* pasos siguientes, para no encadenar un reporte sobre datos que
+//* quedaron a mitad de actualizar.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RESPALDO-CLIENTES
+//STEPLIB  DD DSN=CLIENTES.BATCH.LOADLIB,DISP=SHR
+//CLIDD    DD DSN=CLIENTES.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=LOTE-SUSPENSION-CLIENTES,
+//             COND=((4,GE,STEP010))
+//STEPLIB  DD DSN=CLIENTES.BATCH.LOADLIB,DISP=SHR
+//CLIDD    DD DSN=CLIENTES.MASTER,DISP=SHR
+//CTLDD    DD DSN=CLIENTES.LOTE.CONTROL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=RECONCILIACION-SALDOS,
+//             COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=CLIENTES.BATCH.LOADLIB,DISP=SHR
+//CLIDD    DD DSN=CLIENTES.MASTER,DISP=SHR
+//FACDD    DD DSN=CLIENTES.FACTURA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CIERRE-VENTAS-DIARIO,
+//             COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030))
+//STEPLIB  DD DSN=CLIENTES.BATCH.LOADLIB,DISP=SHR
+//CLIDD    DD DSN=CLIENTES.MASTER,DISP=SHR
+//FACDD    DD DSN=CLIENTES.FACTURA,DISP=SHR
+//HISDD    DD DSN=CLIENTES.VENTAS.HISTORICO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=EXTRACTO-CLIENTES-CSV,
+//             COND=((4,GE,STEP010),(4,GE,STEP020),(4,GE,STEP030),
+//             (4,GE,STEP040))
+//STEPLIB  DD DSN=CLIENTES.BATCH.LOADLIB,DISP=SHR
+//CLIDD    DD DSN=CLIENTES.MASTER,DISP=SHR
+//CSVDD    DD DSN=CLIENTES.EXTRACTO.CSV,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
